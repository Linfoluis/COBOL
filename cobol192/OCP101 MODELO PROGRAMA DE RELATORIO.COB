@@ -1,453 +1,772 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. OCP101.
-      *************************************
-      * RELATORIO DE GRUPO DE CONTAS      *
-      *************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-                    DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-      *
-           SELECT OCA001   ASSIGN TO DISK
-               ORGANIZATION IS INDEXED
-               ACCESS MODE  IS DYNAMIC
-               RECORD KEY   IS OCK00101
-               FILE STATUS  IS ST-ERRO
-               ALTERNATE RECORD KEY IS OCC00102 WITH DUPLICATES.
-           SELECT ARQIMP ASSIGN TO PRINTER.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-      *
-       COPY OCA001.BOK.
-      *
-       FD ARQIMP
-             LABEL RECORD IS OMITTED.
-       01 REGIMP        PIC X(80).
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       01 W-SEL        PIC 9(01) VALUE ZEROS.
-       01 W-CONT       PIC 9(04) VALUE ZEROS.
-       01 W-OPCAO      PIC X(01) VALUE SPACES.
-       01 ST-ERRO      PIC X(02) VALUE "00".
-       01 W-ACT        PIC 9(02) VALUE ZEROS.
-       01 MENS         PIC X(50) VALUE SPACES.
-       01 LIMPA        PIC X(50) VALUE SPACES.
-       01 W-SOLIC      PIC X(15) VALUE SPACES.
-       01 W-OCA001     PIC X(40) VALUE "OCA001.DAT                    ".
-       01 CONLIN       PIC 9(03) VALUE ZEROS.
-       01 CONPAG       PIC 9(03) VALUE ZEROS.
-       01 W-EMPRESA    PIC X(20) VALUE "ACOTECNICA S/A I.C.".
-       01 OCW10101     PIC 9(01) VALUE 1.
-      *-----------------------------------------------------------------
-      *              *** CAMPOS PARA TRATAMENTO DE DATA ***
-       01 DATA-EQ.
-          03 ANO-EQ    PIC 99.
-          03 MES-EQ    PIC 99.
-          03 DIA-EQ    PIC 99.
-       01 DATA-N.
-          03 DIA       PIC 99.
-          03 MES       PIC 99.
-          03 ANO       PIC 99.
-       01 DATA-INV.
-          03 ANO-INV   PIC 99.
-          03 MES-INV   PIC 99.
-          03 DIA-INV   PIC 99.
-       01 DATA-FOR.
-          03 DIA-FOR   PIC 99.
-          03 BR1-FOR   PIC X(01) VALUE "/".
-          03 MES-FOR   PIC 99.
-          03 BR2-FOR   PIC X(01) VALUE "/".
-          03 ANO-FOR   PIC 99.
-       01 W-01         PIC 9(04).
-       01 FLAG1        PIC 9(01).
-      *-----------------------------------------------------------------
-      *
-      ******************
-      * REPORT SECTION *
-      ******************
-      *
-       01 CAB1.
-          03 CAB11      PIC X(20) VALUE "ACOTECNICA S/A I.C.".
-          03 CAB12      PIC X(02) VALUE SPACES.
-          03 CAB13      PIC X(28) VALUE "RELACAO DE CENTRO DE CUSTO ".
-          03 CAB14      PIC X(03) VALUE SPACES.
-          03 CAB15      PIC X(07) VALUE "DATA : ".
-          03 CAB16      PIC X(08).
-          03 CAB17      PIC X(09) VALUE "   PAG.: ".
-          03 CAB18      PIC ZZ9   VALUE ZEROS.
-       01 CAB2.
-          03 CAB21      PIC X(14) VALUE "SOLICITANTE : "
-          03 CAB22      PIC X(15) VALUE SPACES.
-          03 CAB23      PIC X(05) VALUE SPACES.
-          03 CAB24      PIC X(40) VALUE "ORDEM DE CODIGO".
-          03 CAB29      PIC X(06) VALUE "OCP101".
-       01 CAB3.
-          03 CAB31     PIC X(06) VALUE "CODIGO".
-          03 FILLER    PIC X(02) VALUE SPACES.
-          03 CAB32     PIC X(35) VALUE "       DENOMINACAO".
-          03 FILLER    PIC X(01) VALUE SPACES.
-          03 CAB33     PIC X(13) VALUE "             ".
-          03 FILLER    PIC X(02) VALUE SPACES.
-          03 CAB34     PIC X(19) VALUE "                   ".
-       01 TRSIM         PIC X(80) VALUE ALL "-".
-       01 TRDUP         PIC X(80) VALUE ALL "=".
-       01 DET2.
-          03 FILLER    PIC X(02) VALUE SPACES.
-          03 DET21     PIC 9(02) VALUE ZEROS.
-          03 FILLER    PIC X(04) VALUE SPACES.
-          03 DET22     PIC X(40) VALUE SPACES.
-          03 FILLER    PIC X(03) VALUE SPACES.
-          03 DET23     PIC X(05) VALUE SPACES.
-          03 FILLER    PIC X(02) VALUE SPACES.
-          03 DET24     PIC X(19) VALUE SPACES.
-      *
-      ******************
-      * ROTINA DE TELA *
-      ******************
-      *
-       SCREEN SECTION.
-       01  OCT101.
-           05  BLANK SCREEN.
-           05  LINE 01  COLUMN 01
-               VALUE  "浜様様様様様様様様様様様様様様様様様様様".
-           05  LINE 01  COLUMN 41
-               VALUE  "様様様様様様様様様様様様様様様様様様様融".
-           05  LINE 02  COLUMN 01
-               VALUE  "�                    *** RELACAO DE CENT".
-           05  LINE 02  COLUMN 41
-               VALUE  "RO DE CUSTO ***                        �".
-           05  LINE 03  COLUMN 01
-               VALUE  "把陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳".
-           05  LINE 03  COLUMN 41
-               VALUE  "陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳超".
-           05  LINE 04  COLUMN 01
-               VALUE  "�".
-           05  LINE 04  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 05  COLUMN 01
-               VALUE  "�".
-           05  LINE 05  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 06  COLUMN 01
-               VALUE  "�".
-           05  LINE 06  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 07  COLUMN 01
-               VALUE  "�".
-           05  LINE 07  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 08  COLUMN 01
-               VALUE  "�          ORDEM DO RELATORIO ( 1-CODIGO".
-           05  LINE 08  COLUMN 41
-               VALUE  " / 2-DENOMINACAO ) :                   �".
-           05  LINE 09  COLUMN 01
-               VALUE  "�".
-           05  LINE 09  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 10  COLUMN 01
-               VALUE  "�".
-           05  LINE 10  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 11  COLUMN 01
-               VALUE  "�          SOLICITANTE :".
-           05  LINE 11  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 12  COLUMN 01
-               VALUE  "�".
-           05  LINE 12  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 13  COLUMN 01
-               VALUE  "�".
-           05  LINE 13  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 14  COLUMN 01
-               VALUE  "�".
-           05  LINE 14  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 15  COLUMN 01
-               VALUE  "�".
-           05  LINE 15  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 16  COLUMN 01
-               VALUE  "�".
-           05  LINE 16  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 17  COLUMN 01
-               VALUE  "�".
-           05  LINE 17  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 18  COLUMN 01
-               VALUE  "�".
-           05  LINE 18  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 19  COLUMN 01
-               VALUE  "�".
-           05  LINE 19  COLUMN 41
-               VALUE  "CONFIRMA EMISSAO :                     �".
-           05  LINE 20  COLUMN 01
-               VALUE  "�".
-           05  LINE 20  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 21  COLUMN 01
-               VALUE  "�".
-           05  LINE 21  COLUMN 41
-               VALUE  "                                       �".
-           05  LINE 22  COLUMN 01
-               VALUE  "把陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳".
-           05  LINE 22  COLUMN 41
-               VALUE  "陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳堕陳陳陳超".
-           05  LINE 23  COLUMN 01
-               VALUE  "�MENSAGEM :".
-           05  LINE 23  COLUMN 41
-               VALUE  "                              � OCP101 �".
-           05  LINE 24  COLUMN 01
-               VALUE  "藩様様様様様様様様様様様様様様様様様様様".
-           05  LINE 24  COLUMN 41
-               VALUE  "様様様様様様様様様様様様様様様詫様様様夕".
-           05  T-EMPRESA
-               LINE 02  COLUMN 02  PIC X(20)
-               USING  W-EMPRESA
-               HIGHLIGHT.
-           05  DATELA
-               LINE 02  COLUMN 71  PIC XX/XX/XX
-               USING  DATA-EQ
-               HIGHLIGHT.
-       01 OCT101T.
-           05  OCT10101
-               LINE 08  COLUMN 62  PIC 9(01)
-               USING  OCW10101
-               HIGHLIGHT.
-           05  T-SOLIC
-               LINE 11  COLUMN 26  PIC X(15)
-               USING  W-SOLIC
-               HIGHLIGHT.
-           05  T-OPCAO
-               LINE 19  COLUMN 60  PIC X(01)
-               USING  W-OPCAO
-               HIGHLIGHT.
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO.
-           ACCEPT DATA-EQ  FROM DATE
-           MOVE DATA-EQ TO DATA-INV
-           PERFORM INVNOR
-           MOVE DATA-N  TO DATA-EQ.
-           DISPLAY  OCT101.
-       INC-ORD.
-           MOVE 1 TO OCW10101
-           MOVE ZEROS TO OCC00101
-           ACCEPT OCT10101
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 02
-                  GO TO ROT-FIM.
-           IF OCW10101 NOT = 1 AND 2
-                  MOVE "*** ORDEM DE EMISSAO NAO DISPONIVEL ***" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO INC-ORD.
-       INC-CAB.
-           ACCEPT T-SOLIC
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 02
-                      GO TO INC-ORD.
-           IF W-SOLIC = SPACES
-                  MOVE "*** INFORMAR NOME DO SOLICITANTE ***" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO INC-CAB.
-       ROT-SOL.
-           DISPLAY (23 13) LIMPA
-           ACCEPT  T-OPCAO
-           ACCEPT W-ACT FROM ESCAPE KEY
-           IF W-ACT = 02
-                      GO TO INC-CAB.
-           IF W-OPCAO = "N"
-                  GO TO NOV-SOL1.
-           IF W-OPCAO NOT = "S"
-                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO ROT-SOL.
-       INC-OP1.
-           OPEN I-O   OCA001
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "30"
-                 MOVE "ARQUIVO DE CENTRO DE CUSTO NAO EXISTE" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM2
-              ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO OCA001" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM2
-           ELSE
-               NEXT SENTENCE.
-       INC-OP2.
-           OPEN OUTPUT ARQIMP.
-      *
-       INC-101D.
-           IF OCW10101 = 1
-               MOVE ZEROS TO OCC00102
-               START OCA001 KEY IS NOT LESS OCK00101
-                       INVALID KEY
-                       MOVE "*** FIM DO ARQUIVO DE CENTRO DE CUSTO ***"
-                                                                TO MENS
-                       PERFORM ROT-MENS THRU ROT-MENS-FIM
-                       GO TO NOV-SOL
-           ELSE
-               MOVE SPACES TO OCC00102
-               START OCA001 KEY IS NOT LESS OCK00102
-                       INVALID KEY
-                       MOVE "*** FIM DO ARQUIVO DE CENTRO DE CUSTO ***"
-                                                                TO MENS
-                       PERFORM ROT-MENS THRU ROT-MENS-FIM
-                       GO TO NOV-SOL.
-           PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
-       INC-RD2.
-           DISPLAY (23 13)
-            "                                                        "
-           READ OCA001 NEXT
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "10"
-                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO NOV-SOL
-              ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO " TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO ROT-FIM
-           ELSE
-              NEXT SENTENCE.
-       ROT-MONTAR.
-           MOVE OCC00101 TO DET21
-           MOVE OCC00102 TO DET22
-           WRITE REGIMP FROM DET2 BEFORE ADVANCING 1 LINE
-           ADD 1 TO CONLIN
-           IF CONLIN < 50
-                  GO TO INC-RD2.
-           MOVE SPACES TO REGIMP
-           WRITE REGIMP BEFORE ADVANCING PAGE
-           PERFORM ROT-CABEC THRU ROT-CABEC-FIM
-           GO TO INC-RD2.
-      *
-       ROT-CABEC.
-           MOVE  1 TO   CONLIN
-           ADD   1 TO   CONPAG
-           MOVE W-SOLIC TO CAB22
-           MOVE CONPAG    TO CAB18
-           MOVE DATA-FOR   TO CAB16
-           IF OCW10101 = 1
-                  MOVE "ORDEM DE CODIGO       " TO CAB24
-           ELSE
-                  MOVE "ORDEM DE DENOMINACAO  " TO CAB24.
-           WRITE REGIMP FROM TRDUP BEFORE ADVANCING 1 LINE
-           WRITE REGIMP FROM CAB1 BEFORE ADVANCING 2 LINE.
-           WRITE REGIMP FROM CAB2 BEFORE ADVANCING 1 LINE.
-           WRITE REGIMP FROM TRSIM BEFORE ADVANCING 1 LINE.
-           WRITE REGIMP FROM CAB3 BEFORE ADVANCING 2 LINE.
-       ROT-CABEC-FIM.
-           EXIT.
-      *
-      *
-       NOV-SOL.
-           MOVE SPACES TO REGIMP
-           WRITE REGIMP BEFORE ADVANCING PAGE.
-           CLOSE OCA001 ARQIMP.
-       NOV-SOL1.
-           DISPLAY (23 23) " *** NOVO RELATORIO : . ***"
-           ACCEPT  (23 45) W-OPCAO
-           IF W-OPCAO = "S"
-                  MOVE 01 TO CONLIN
-                  MOVE ZEROS  TO CONPAG
-                  GO TO INC-ORD.
-           IF W-OPCAO NOT = "N"
-                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
-                  PERFORM ROT-MENS THRU ROT-MENS-FIM
-                  GO TO NOV-SOL1.
-      *
-      **********************
-      * ROTINA DE FIM      *
-      **********************
-      *
-       ROT-FIM.
-           DISPLAY (01 01) ERASE.
-       ROT-FIM2.
-           EXIT PROGRAM.
-       ROT-FIM3.
-           STOP RUN.
-      *
-      **********************
-      * ROTINA DE MENSAGEM *
-      **********************
-      *
-       ROT-MENS.
-           MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-           DISPLAY (23 13) MENS.
-       ROT-MENS2.
-           ADD 1 TO W-CONT
-           IF W-CONT < 3000
-              GO TO ROT-MENS2
-           ELSE
-              DISPLAY (23 12) LIMPA.
-       ROT-MENS-FIM.
-           EXIT.
-       FIM-ROT-MENS.
-      *
-      ************************************
-      *      *** ROTINA DE DATA ***      *
-      ************************************
-      *
-      *
-      *
-       FORNOR.
-           MOVE DIA-FOR TO DIA
-           MOVE MES-FOR TO MES
-           MOVE ANO-FOR TO ANO.
-      *
-      * FUNCAO : CONVERTE DATA FORMATADA EM NORMAL
-      *
-       NORINV.
-           MOVE DIA     TO DIA-INV DIA-FOR
-           MOVE MES     TO MES-INV MES-FOR
-           MOVE ANO     TO ANO-INV ANO-FOR.
-      *
-      * FUNCAO : CONVERTE DATA NORMAL P/INVERTIDA E FORMATADA
-      *
-       INVNOR.
-           MOVE DIA-INV TO DIA DIA-FOR
-           MOVE MES-INV TO MES MES-FOR
-           MOVE ANO-INV TO ANO ANO-FOR.
-      *
-      * FUNCAO : CONVERTE DATA INVERTIDA PARA NORMA
-      *
-       VALDATA.
-           MOVE 0 TO FLAG1.
-           GO TO D31 D28 D31 D30 D31 D30 D31 D31 D30 D31 D30 D31
-                                          DEPENDING ON MES
-           MOVE 1 TO FLAG1
-           GO TO VALDATA-FIM.
-       D31.
-           IF DIA > 31
-              MOVE 2 TO FLAG1
-              GO TO VALDATA-FIM.
-       D30.
-           IF DIA > 30
-              MOVE 2 TO FLAG1
-              GO TO VALDATA-FIM.
-       D28.
-           COMPUTE W-01 = ANO / 4
-           COMPUTE W-01 = W-01 * 4
-           COMPUTE W-01 = ANO - W-01
-           IF W-01 = ZEROS
-                IF DIA > 29
-                  MOVE 2 TO FLAG1
-                  GO TO VALDATA-FIM
-                ELSE
-                  IF DIA > 28
-                    MOVE 2 TO FLAG1
-                    GO TO VALDATA-FIM.
-       VALDATA-FIM.
-      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OCP101.
+      *************************************
+      * RELATORIO DE GRUPO DE CONTAS      *
+      *************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT OCA001   ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE  IS DYNAMIC
+               RECORD KEY   IS OCK00101
+               FILE STATUS  IS ST-ERRO
+               ALTERNATE RECORD KEY IS OCC00102 WITH DUPLICATES.
+           SELECT ARQIMP ASSIGN TO PRINTER.
+           SELECT ARQCSV ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS ST-ERRO3.
+           SELECT ARQCKP ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS  IS ST-ERRO4.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       COPY OCA001.BOK.
+      *
+       FD ARQIMP
+             LABEL RECORD IS OMITTED.
+       01 REGIMP        PIC X(80).
+      *
+       FD  ARQCSV
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "OCA001.CSV".
+       01  REGCSV       PIC X(80).
+      *
+       FD  ARQCKP
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "OCP101.CKP".
+       01  REGCKP.
+           03  CKP-ORDEM    PIC 9(01).
+           03  CKP-COD      PIC 9(02).
+           03  CKP-DEN      PIC X(40).
+           03  CKP-CONPAG   PIC 9(03).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL        PIC 9(01) VALUE ZEROS.
+       01 W-CONT       PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO      PIC X(01) VALUE SPACES.
+       01 ST-ERRO      PIC X(02) VALUE "00".
+           COPY ERRSTAT.BOK REPLACING ==:FS:== BY ==ST-ERRO==.
+       01 ST-ERRO3     PIC X(02) VALUE "00".
+           COPY ERRSTAT.BOK REPLACING ==:FS:== BY ==ST-ERRO3==.
+       01 ST-ERRO4     PIC X(02) VALUE "00".
+           COPY ERRSTAT.BOK REPLACING ==:FS:== BY ==ST-ERRO4==.
+       01 W-DESTINO    PIC X(01) VALUE "P".
+       01 W-RETOMAR    PIC X(01) VALUE "N".
+       01 CSV-COD      PIC 9(02).
+       01 W-TOTREG     PIC 9(05) VALUE ZEROS.
+       01 W-ACT        PIC 9(02) VALUE ZEROS.
+       01 MENS         PIC X(50) VALUE SPACES.
+       01 LIMPA        PIC X(50) VALUE SPACES.
+       01 W-SOLIC      PIC X(15) VALUE SPACES.
+       01 W-OCA001     PIC X(40) VALUE "OCA001.DAT                    ".
+       01 CONLIN       PIC 9(03) VALUE ZEROS.
+       01 CONPAG       PIC 9(03) VALUE ZEROS.
+       01 W-EMPRESA    PIC X(20) VALUE "ACOTECNICA S/A I.C.".
+       01 OCW10101     PIC 9(01) VALUE 1.
+       01 W-CCINI      PIC 9(02) VALUE ZEROS.
+       01 W-CCFIM      PIC 9(02) VALUE 99.
+       01 W-DCINI      PIC X(40) VALUE SPACES.
+       01 W-DCFIM      PIC X(40) VALUE HIGH-VALUES.
+      *-----------------------------------------------------------------
+      *   *** CAMPOS PARA SUBTOTAL POR GRUPO DA HIERARQUIA (OCC00103)***
+       01 W-GRUPO-ANT  PIC 9(02) VALUE ZEROS.
+       01 W-GRUPO-TOT  PIC 9(05) VALUE ZEROS.
+       01 W-GRUPO-DISP PIC X(05) VALUE SPACES.
+       01 W-PRIMEIRO   PIC X(01) VALUE "S".
+           88 PRIMEIRO-REG VALUE "S".
+      *-----------------------------------------------------------------
+      *   *** CAMPOS PARA EXECUCAO DESATENDIDA (PARAMETRO NA LINHA   ***
+      *   *** DE COMANDO) : ORDEM;FAIXA-INI;FAIXA-FIM;SOLIC;DESTINO  ***
+       01 W-UNATEND    PIC X(01) VALUE "N".
+           88 EXEC-UNATENDIDA VALUE "S".
+       01 W-PARM       PIC X(80) VALUE SPACES.
+       01 W-PARM-ORDEM PIC X(01) VALUE SPACES.
+       01 W-PARM-INI   PIC X(40) VALUE SPACES.
+       01 W-PARM-INI-R REDEFINES W-PARM-INI.
+           03 W-PARM-INI-NUM  PIC 9(02).
+           03 FILLER          PIC X(38).
+       01 W-PARM-FIM   PIC X(40) VALUE SPACES.
+       01 W-PARM-FIM-R REDEFINES W-PARM-FIM.
+           03 W-PARM-FIM-NUM  PIC 9(02).
+           03 FILLER          PIC X(38).
+       01 W-PARM-SOLIC PIC X(15) VALUE SPACES.
+       01 W-PARM-DEST  PIC X(01) VALUE SPACES.
+      *-----------------------------------------------------------------
+      *              *** CAMPOS PARA TRATAMENTO DE DATA ***
+       01 DATA-EQ.
+          03 ANO-EQ    PIC 9999.
+          03 MES-EQ    PIC 99.
+          03 DIA-EQ    PIC 99.
+       01 DATA-N.
+          03 DIA       PIC 99.
+          03 MES       PIC 99.
+          03 ANO       PIC 9999.
+       01 DATA-INV.
+          03 ANO-INV   PIC 9999.
+          03 MES-INV   PIC 99.
+          03 DIA-INV   PIC 99.
+       01 DATA-FOR.
+          03 DIA-FOR   PIC 99.
+          03 BR1-FOR   PIC X(01) VALUE "/".
+          03 MES-FOR   PIC 99.
+          03 BR2-FOR   PIC X(01) VALUE "/".
+          03 ANO-FOR   PIC 9999.
+       01 W-01         PIC 9(04).
+       01 FLAG1        PIC 9(01).
+      *-----------------------------------------------------------------
+      *
+      ******************
+      * REPORT SECTION *
+      ******************
+      *
+       01 CAB1.
+          03 CAB11      PIC X(20) VALUE "ACOTECNICA S/A I.C.".
+          03 CAB12      PIC X(02) VALUE SPACES.
+          03 CAB13      PIC X(28) VALUE "RELACAO DE CENTRO DE CUSTO ".
+          03 CAB14      PIC X(01) VALUE SPACES.
+          03 CAB15      PIC X(07) VALUE "DATA : ".
+          03 CAB16      PIC X(10).
+          03 CAB17      PIC X(09) VALUE "   PAG.: ".
+          03 CAB18      PIC ZZ9   VALUE ZEROS.
+       01 CAB2.
+          03 CAB21      PIC X(14) VALUE "SOLICITANTE : "
+          03 CAB22      PIC X(15) VALUE SPACES.
+          03 CAB23      PIC X(05) VALUE SPACES.
+          03 CAB24      PIC X(40) VALUE "ORDEM DE CODIGO".
+          03 CAB29      PIC X(06) VALUE "OCP101".
+       01 CAB3.
+          03 CAB31     PIC X(06) VALUE "CODIGO".
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 CAB32     PIC X(35) VALUE "       DENOMINACAO".
+          03 FILLER    PIC X(01) VALUE SPACES.
+          03 CAB33     PIC X(13) VALUE "             ".
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 CAB34     PIC X(19) VALUE "                   ".
+       01 TRSIM         PIC X(80) VALUE ALL "-".
+       01 TRDUP         PIC X(80) VALUE ALL "=".
+       01 DETTOT.
+          03 FILLER    PIC X(05) VALUE SPACES.
+          03 DETTOT1   PIC X(35) VALUE
+                          "TOTAL DE CENTROS DE CUSTO LISTADOS:".
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DETTOT2   PIC ZZZZ9.
+       01 DET2.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DET21     PIC 9(02) VALUE ZEROS.
+          03 FILLER    PIC X(04) VALUE SPACES.
+          03 DET22     PIC X(40) VALUE SPACES.
+          03 FILLER    PIC X(03) VALUE SPACES.
+          03 DET23     PIC X(05) VALUE SPACES.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DET24     PIC X(19) VALUE SPACES.
+       01 DETGRP.
+          03 FILLER    PIC X(05) VALUE SPACES.
+          03 DETGRP1   PIC X(29) VALUE
+                          "SUBTOTAL DO GRUPO HIERARQUICO".
+          03 FILLER    PIC X(01) VALUE SPACES.
+          03 DETGRP2   PIC 99.
+          03 FILLER    PIC X(03) VALUE SPACES.
+          03 DETGRP3   PIC X(19) VALUE "CENTROS LISTADOS : ".
+          03 DETGRP4   PIC ZZZZ9.
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+       01  OCT101.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "浜様様様様様様様様様様様様様様様様様様様".
+           05  LINE 01  COLUMN 41
+               VALUE  "様様様様様様様様様様様様様様様様様様様融".
+           05  LINE 02  COLUMN 01
+               VALUE  "�                    *** RELACAO DE CENT".
+           05  LINE 02  COLUMN 41
+               VALUE  "RO DE CUSTO ***                        �".
+           05  LINE 03  COLUMN 01
+               VALUE  "把陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳".
+           05  LINE 03  COLUMN 41
+               VALUE  "陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳超".
+           05  LINE 04  COLUMN 01
+               VALUE  "�".
+           05  LINE 04  COLUMN 41
+               VALUE  "                                       �".
+           05  LINE 05  COLUMN 01
+               VALUE  "�".
+           05  LINE 05  COLUMN 41
+               VALUE  "                                       �".
+           05  LINE 06  COLUMN 01
+               VALUE  "�".
+           05  LINE 06  COLUMN 41
+               VALUE  "                                       �".
+           05  LINE 07  COLUMN 01
+               VALUE  "�".
+           05  LINE 07  COLUMN 41
+               VALUE  "                                       �".
+           05  LINE 08  COLUMN 01
+               VALUE  "�          ORDEM DO RELATORIO ( 1-CODIGO".
+           05  LINE 08  COLUMN 41
+               VALUE  " / 2-DENOMINACAO ) :                   �".
+           05  LINE 09  COLUMN 01
+               VALUE  "�".
+           05  LINE 09  COLUMN 41
+               VALUE  "                                       �".
+           05  LINE 10  COLUMN 01
+               VALUE  "�".
+           05  LINE 10  COLUMN 41
+               VALUE  "                                       �".
+           05  LINE 11  COLUMN 01
+               VALUE  "�          SOLICITANTE :".
+           05  LINE 11  COLUMN 41
+               VALUE  "                                       �".
+           05  LINE 12  COLUMN 01
+               VALUE  "�".
+           05  LINE 12  COLUMN 41
+               VALUE  "                                       �".
+           05  LINE 13  COLUMN 01
+               VALUE  "�".
+           05  LINE 13  COLUMN 41
+               VALUE  "                                       �".
+           05  LINE 14  COLUMN 01
+               VALUE  "�".
+           05  LINE 14  COLUMN 41
+               VALUE  "                                       �".
+           05  LINE 15  COLUMN 01
+               VALUE  "�".
+           05  LINE 15  COLUMN 41
+               VALUE  "                                       �".
+           05  LINE 16  COLUMN 01
+               VALUE  "�".
+           05  LINE 16  COLUMN 41
+               VALUE  "                                       �".
+           05  LINE 17  COLUMN 01
+               VALUE  "�".
+           05  LINE 17  COLUMN 41
+               VALUE  "                                       �".
+           05  LINE 18  COLUMN 01
+               VALUE  "�".
+           05  LINE 18  COLUMN 41
+               VALUE  "                                       �".
+           05  LINE 19  COLUMN 01
+               VALUE  "�".
+           05  LINE 19  COLUMN 41
+               VALUE  "CONFIRMA EMISSAO :                     �".
+           05  LINE 20  COLUMN 01
+               VALUE  "�".
+           05  LINE 20  COLUMN 41
+               VALUE  "                                       �".
+           05  LINE 21  COLUMN 01
+               VALUE  "�".
+           05  LINE 21  COLUMN 41
+               VALUE  "                                       �".
+           05  LINE 22  COLUMN 01
+               VALUE  "把陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳".
+           05  LINE 22  COLUMN 41
+               VALUE  "陳陳陳陳陳陳陳陳陳陳陳陳陳陳陳堕陳陳陳超".
+           05  LINE 23  COLUMN 01
+               VALUE  "�MENSAGEM :".
+           05  LINE 23  COLUMN 41
+               VALUE  "                              � OCP101 �".
+           05  LINE 24  COLUMN 01
+               VALUE  "藩様様様様様様様様様様様様様様様様様様様".
+           05  LINE 24  COLUMN 41
+               VALUE  "様様様様様様様様様様様様様様様詫様様様夕".
+           05  T-EMPRESA
+               LINE 02  COLUMN 02  PIC X(20)
+               USING  W-EMPRESA
+               HIGHLIGHT.
+           05  DATELA
+               LINE 02  COLUMN 69  PIC XX/XX/XXXX
+               USING  DATA-EQ
+               HIGHLIGHT.
+       01 OCT101T.
+           05  OCT10101
+               LINE 08  COLUMN 62  PIC 9(01)
+               USING  OCW10101
+               HIGHLIGHT.
+           05  T-CCINI
+               LINE 09  COLUMN 26  PIC 9(02)
+               USING  W-CCINI
+               HIGHLIGHT.
+           05  T-CCFIM
+               LINE 09  COLUMN 40  PIC 9(02)
+               USING  W-CCFIM
+               HIGHLIGHT.
+           05  T-DCINI
+               LINE 09  COLUMN 26  PIC X(40)
+               USING  W-DCINI
+               HIGHLIGHT.
+           05  T-DCFIM
+               LINE 10  COLUMN 26  PIC X(40)
+               USING  W-DCFIM
+               HIGHLIGHT.
+           05  T-SOLIC
+               LINE 11  COLUMN 26  PIC X(15)
+               USING  W-SOLIC
+               HIGHLIGHT.
+           05  T-DESTINO
+               LINE 12  COLUMN 26  PIC X(01)
+               USING  W-DESTINO
+               HIGHLIGHT.
+           05  T-RETOMAR
+               LINE 13  COLUMN 26  PIC X(01)
+               USING  W-RETOMAR
+               HIGHLIGHT.
+           05  T-OPCAO
+               LINE 19  COLUMN 60  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT DATA-EQ  FROM DATE YYYYMMDD
+           MOVE DATA-EQ TO DATA-INV
+           PERFORM INVNOR
+           MOVE DATA-N  TO DATA-EQ
+           ACCEPT W-PARM FROM COMMAND-LINE
+           IF W-PARM = SPACES OR LOW-VALUES
+              DISPLAY  OCT101
+           ELSE
+              MOVE "S" TO W-UNATEND
+              PERFORM ROT-PARM THRU ROT-PARM-FIM
+              GO TO INC-OP1.
+       INC-ORD.
+           MOVE 1 TO OCW10101
+           MOVE ZEROS TO OCC00101
+           ACCEPT OCT10101
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                  GO TO ROT-FIM.
+           IF OCW10101 NOT = 1 AND 2
+                  MOVE "*** ORDEM DE EMISSAO NAO DISPONIVEL ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO INC-ORD.
+       INC-FAIXA.
+           IF OCW10101 = 1
+               ACCEPT T-CCINI
+               ACCEPT W-ACT FROM ESCAPE KEY
+               IF W-ACT = 02
+                      GO TO INC-ORD.
+           IF OCW10101 = 1
+               ACCEPT T-CCFIM
+               ACCEPT W-ACT FROM ESCAPE KEY
+               IF W-ACT = 02
+                      GO TO INC-ORD.
+           IF OCW10101 NOT = 1
+               ACCEPT T-DCINI
+               ACCEPT W-ACT FROM ESCAPE KEY
+               IF W-ACT = 02
+                      GO TO INC-ORD.
+           IF OCW10101 NOT = 1
+               ACCEPT T-DCFIM
+               ACCEPT W-ACT FROM ESCAPE KEY
+               IF W-ACT = 02
+                      GO TO INC-ORD.
+       INC-CAB.
+           ACCEPT T-SOLIC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      GO TO INC-ORD.
+           IF W-SOLIC = SPACES
+                  MOVE "*** INFORMAR NOME DO SOLICITANTE ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO INC-CAB.
+       INC-DEST.
+           ACCEPT T-DESTINO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      GO TO INC-CAB.
+           IF W-DESTINO NOT = "P" AND "D"
+                  MOVE "*** DIGITE P=IMPRESSORA   D=DISCO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO INC-DEST.
+       INC-RETOMA.
+           ACCEPT T-RETOMAR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      GO TO INC-DEST.
+           IF W-RETOMAR NOT = "S" AND "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO INC-RETOMA.
+       ROT-SOL.
+           DISPLAY (23, 13) LIMPA
+           ACCEPT  T-OPCAO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      GO TO INC-CAB.
+           IF W-OPCAO = "N"
+                  GO TO NOV-SOL1.
+           IF W-OPCAO NOT = "S"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+      *
+      *****************************************
+      * MONTA OS PARAMETROS DE EXECUCAO       *
+      * DESATENDIDA (LINHA DE COMANDO)        *
+      *****************************************
+      *
+       ROT-PARM.
+           UNSTRING W-PARM DELIMITED BY ";"
+               INTO W-PARM-ORDEM W-PARM-INI W-PARM-FIM
+                    W-PARM-SOLIC W-PARM-DEST.
+           MOVE W-PARM-ORDEM TO OCW10101
+           IF OCW10101 NOT = 1 AND 2
+              MOVE 1 TO OCW10101.
+           IF OCW10101 = 1
+              MOVE W-PARM-INI-NUM TO W-CCINI
+              MOVE W-PARM-FIM-NUM TO W-CCFIM
+           ELSE
+              MOVE W-PARM-INI TO W-DCINI
+              MOVE W-PARM-FIM TO W-DCFIM.
+           MOVE W-PARM-SOLIC TO W-SOLIC
+           IF W-SOLIC = SPACES
+              MOVE "PROCESS. BATCH " TO W-SOLIC.
+           MOVE W-PARM-DEST TO W-DESTINO
+           IF W-DESTINO NOT = "P" AND "D"
+              MOVE "P" TO W-DESTINO.
+           MOVE "N" TO W-RETOMAR.
+       ROT-PARM-FIM.
+           EXIT.
+      *
+       INC-OP1.
+           OPEN I-O   OCA001
+           IF NOT ST-ERRO-OK
+              IF ST-ERRO-ARQUIVO-INEXIST
+                 MOVE "ARQUIVO DE CENTRO DE CUSTO NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO OCA001" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+           ELSE
+               NEXT SENTENCE.
+       INC-CKP.
+           IF W-RETOMAR = "S"
+              OPEN INPUT ARQCKP
+              IF ST-ERRO4-OK
+                 READ ARQCKP
+                 IF ST-ERRO4-OK
+                    IF CKP-ORDEM = OCW10101
+                       MOVE CKP-COD    TO W-CCINI
+                       MOVE CKP-DEN    TO W-DCINI
+                       MOVE CKP-CONPAG TO CONPAG
+                    END-IF
+                 END-IF
+                 CLOSE ARQCKP
+              ELSE
+                 MOVE "N" TO W-RETOMAR
+              END-IF
+           END-IF.
+       INC-OP2.
+           IF W-DESTINO = "D"
+              IF W-RETOMAR = "S"
+                 OPEN EXTEND ARQCSV
+              ELSE
+                 OPEN OUTPUT ARQCSV
+              END-IF
+              IF NOT ST-ERRO3-OK
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO OCA001.CSV" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE OCA001
+                 GO TO ROT-FIM2
+              ELSE
+                 IF W-RETOMAR NOT = "S"
+                    MOVE "CODIGO;DENOMINACAO" TO REGCSV
+                    WRITE REGCSV
+                 END-IF
+              END-IF
+           ELSE
+              OPEN OUTPUT ARQIMP
+           END-IF.
+      *
+       INC-101D.
+           IF OCW10101 = 1
+               MOVE W-CCINI TO OCC00101
+               IF W-RETOMAR = "S"
+                  START OCA001 KEY IS GREATER OCK00101
+                      INVALID KEY
+                      MOVE "*** FIM DO ARQUIVO DE CENTRO DE CUSTO ***"
+                                                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO NOV-SOL
+               ELSE
+                  START OCA001 KEY IS NOT LESS OCK00101
+                      INVALID KEY
+                      MOVE "*** FIM DO ARQUIVO DE CENTRO DE CUSTO ***"
+                                                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO NOV-SOL
+               END-IF
+           ELSE
+               MOVE W-DCINI TO OCC00102
+               IF W-RETOMAR = "S"
+                  START OCA001 KEY IS GREATER OCC00102
+                      INVALID KEY
+                      MOVE "*** FIM DO ARQUIVO DE CENTRO DE CUSTO ***"
+                                                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO NOV-SOL
+               ELSE
+                  START OCA001 KEY IS NOT LESS OCC00102
+                      INVALID KEY
+                      MOVE "*** FIM DO ARQUIVO DE CENTRO DE CUSTO ***"
+                                                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO NOV-SOL
+               END-IF.
+           IF W-DESTINO NOT = "D"
+                  PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+       INC-RD2.
+           DISPLAY (23, 13)
+            "                                                        "
+           READ OCA001 NEXT
+           IF NOT ST-ERRO-OK
+              IF ST-ERRO-FIM-ARQUIVO
+                 MOVE "*** FIM DE PROCESSAMENTO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       INC-RD3.
+           IF OCW10101 = 1
+              IF OCC00101 > W-CCFIM
+                 MOVE "*** FIM DA FAIXA SELECIONADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL
+           ELSE
+              IF OCC00102 > W-DCFIM
+                 MOVE "*** FIM DA FAIXA SELECIONADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL.
+       ROT-MONTAR.
+           ADD 1 TO W-TOTREG
+           IF W-DESTINO = "D"
+               MOVE OCC00101 TO CSV-COD
+               STRING CSV-COD    DELIMITED BY SIZE
+                      ";"        DELIMITED BY SIZE
+                      OCC00102   DELIMITED BY SIZE
+                      ";"        DELIMITED BY SIZE
+                      OCC00103   DELIMITED BY SIZE
+                 INTO REGCSV
+               WRITE REGCSV
+               GO TO INC-RD2.
+           IF PRIMEIRO-REG
+              MOVE OCC00103 TO W-GRUPO-ANT
+              MOVE "N" TO W-PRIMEIRO
+           ELSE
+              IF OCC00103 NOT = W-GRUPO-ANT
+                 PERFORM GRP-SUBTOTAL THRU GRP-SUBTOTAL-FIM
+                 MOVE OCC00103 TO W-GRUPO-ANT.
+           ADD 1 TO W-GRUPO-TOT
+           MOVE OCC00101 TO DET21
+           MOVE OCC00102 TO DET22
+           STRING "GR:" DELIMITED BY SIZE
+                  OCC00103 DELIMITED BY SIZE
+             INTO W-GRUPO-DISP
+           MOVE W-GRUPO-DISP TO DET23
+           WRITE REGIMP FROM DET2 BEFORE ADVANCING 1 LINE
+           ADD 1 TO CONLIN
+           IF CONLIN < 50
+                  GO TO INC-RD2.
+           MOVE SPACES TO REGIMP
+           WRITE REGIMP BEFORE ADVANCING PAGE
+           PERFORM ROT-CABEC THRU ROT-CABEC-FIM
+           GO TO INC-RD2.
+      *
+      *****************************
+      * SUBTOTAL DO GRUPO DA      *
+      * HIERARQUIA DE CENTROS    *
+      *****************************
+      *
+       GRP-SUBTOTAL.
+           MOVE W-GRUPO-ANT TO DETGRP2
+           MOVE W-GRUPO-TOT TO DETGRP4
+           WRITE REGIMP FROM DETGRP BEFORE ADVANCING 1 LINE
+           ADD 1 TO CONLIN
+           MOVE ZEROS TO W-GRUPO-TOT.
+       GRP-SUBTOTAL-FIM.
+           EXIT.
+      *
+       ROT-CABEC.
+           MOVE  1 TO   CONLIN
+           ADD   1 TO   CONPAG
+           MOVE W-SOLIC TO CAB22
+           MOVE CONPAG    TO CAB18
+           MOVE DATA-FOR   TO CAB16
+           IF OCW10101 = 1
+                  MOVE "ORDEM DE CODIGO       " TO CAB24
+           ELSE
+                  MOVE "ORDEM DE DENOMINACAO  " TO CAB24.
+           WRITE REGIMP FROM TRDUP BEFORE ADVANCING 1 LINE
+           WRITE REGIMP FROM CAB1 BEFORE ADVANCING 2 LINE.
+           WRITE REGIMP FROM CAB2 BEFORE ADVANCING 1 LINE.
+           WRITE REGIMP FROM TRSIM BEFORE ADVANCING 1 LINE.
+           WRITE REGIMP FROM CAB3 BEFORE ADVANCING 2 LINE.
+           PERFORM CKP-SALVA THRU CKP-SALVA-FIM.
+       ROT-CABEC-FIM.
+           EXIT.
+      *
+      *****************************
+      * GRAVA PONTO DE RETOMADA   *
+      *****************************
+      *
+       CKP-SALVA.
+           OPEN OUTPUT ARQCKP
+           IF ST-ERRO4-OK
+              MOVE OCW10101 TO CKP-ORDEM
+              MOVE OCC00101 TO CKP-COD
+              MOVE OCC00102 TO CKP-DEN
+              MOVE CONPAG   TO CKP-CONPAG
+              WRITE REGCKP
+              CLOSE ARQCKP
+           END-IF.
+       CKP-SALVA-FIM.
+           EXIT.
+      *
+      *****************************
+      * LIMPA PONTO DE RETOMADA   *
+      *****************************
+      *
+       CKP-LIMPA.
+           OPEN OUTPUT ARQCKP
+           CLOSE ARQCKP.
+       CKP-LIMPA-FIM.
+           EXIT.
+      *
+      *
+       NOV-SOL.
+           MOVE W-TOTREG TO DETTOT2
+           IF W-DESTINO = "D"
+              STRING "TOTAL;" DELIMITED BY SIZE
+                     DETTOT2  DELIMITED BY SIZE
+                INTO REGCSV
+              WRITE REGCSV
+              CLOSE OCA001 ARQCSV
+           ELSE
+              IF W-GRUPO-TOT > ZEROS
+                 PERFORM GRP-SUBTOTAL THRU GRP-SUBTOTAL-FIM
+              WRITE REGIMP FROM TRSIM BEFORE ADVANCING 1 LINE
+              WRITE REGIMP FROM DETTOT BEFORE ADVANCING 1 LINE
+              MOVE SPACES TO REGIMP
+              WRITE REGIMP BEFORE ADVANCING PAGE
+              CLOSE OCA001 ARQIMP.
+           PERFORM CKP-LIMPA THRU CKP-LIMPA-FIM.
+           IF EXEC-UNATENDIDA
+              GO TO ROT-FIM.
+       NOV-SOL1.
+           DISPLAY (23, 23) " *** NOVO RELATORIO : . ***"
+           ACCEPT  (23, 45) W-OPCAO
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  MOVE ZEROS  TO CONPAG
+                  MOVE ZEROS  TO W-TOTREG
+                  MOVE ZEROS  TO W-GRUPO-TOT
+                  MOVE "S"    TO W-PRIMEIRO
+                  GO TO INC-ORD.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO NOV-SOL1.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+      ************************************
+      *      *** ROTINA DE DATA ***      *
+      ************************************
+      *
+      *
+      *
+       FORNOR.
+           MOVE DIA-FOR TO DIA
+           MOVE MES-FOR TO MES
+           MOVE ANO-FOR TO ANO.
+      *
+      * FUNCAO : CONVERTE DATA FORMATADA EM NORMAL
+      *
+       NORINV.
+           MOVE DIA     TO DIA-INV DIA-FOR
+           MOVE MES     TO MES-INV MES-FOR
+           MOVE ANO     TO ANO-INV ANO-FOR.
+      *
+      * FUNCAO : CONVERTE DATA NORMAL P/INVERTIDA E FORMATADA
+      *
+       INVNOR.
+           MOVE DIA-INV TO DIA DIA-FOR
+           MOVE MES-INV TO MES MES-FOR
+           MOVE ANO-INV TO ANO ANO-FOR.
+      *
+      * FUNCAO : CONVERTE DATA INVERTIDA PARA NORMA
+      *
+       VALDATA.
+           MOVE 0 TO FLAG1.
+           GO TO D31 D28 D31 D30 D31 D30 D31 D31 D30 D31 D30 D31
+                                          DEPENDING ON MES
+           MOVE 1 TO FLAG1
+           GO TO VALDATA-FIM.
+       D31.
+           IF DIA > 31
+              MOVE 2 TO FLAG1
+              GO TO VALDATA-FIM.
+       D30.
+           IF DIA > 30
+              MOVE 2 TO FLAG1
+              GO TO VALDATA-FIM.
+       D28.
+           COMPUTE W-01 = ANO / 4
+           COMPUTE W-01 = W-01 * 4
+           COMPUTE W-01 = ANO - W-01
+           IF W-01 = ZEROS
+                IF DIA > 29
+                  MOVE 2 TO FLAG1
+                  GO TO VALDATA-FIM
+                ELSE
+                  IF DIA > 28
+                    MOVE 2 TO FLAG1
+                    GO TO VALDATA-FIM.
+       VALDATA-FIM.
+      *
       *---------------------*** FIM DE PROGRAMA ***--------------------*
\ No newline at end of file
