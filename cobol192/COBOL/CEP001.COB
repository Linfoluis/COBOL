@@ -11,29 +11,18 @@
                          DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT PRODUTO ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CODPRO
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS CHAVE2 = DESCR
-                                                      WITH DUPLICATES.
+       COPY PRODUSEL.BOK.
+       COPY HISTSEL.BOK.
+       COPY AUDSEL.BOK.
+       COPY OPERSEL.BOK.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
-       FD PRODUTO
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "PRODUTO.DAT".
-       01 REGPRO.
-                03 CODPRO          PIC 9(06).
-                03 DESCR           PIC X(30).
-                03 UNID            PIC X(02).
-                03 QUANT           PIC 9(05)V9.
-                03 PRECMD          PIC 9(06)V999.
-                03 VRESTOQ         PIC 9(10)v99.
-                03 FUNCIONARIO     PIC X(30).
-                03 ALMOXARIFADO    PIC 9(01).
+       COPY PRODUTO.BOK.
+       COPY HISTPRE.BOK.
+       COPY AUDTRLH.BOK.
+       COPY OPERADOR.BOK.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -43,13 +32,76 @@
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO3     PIC X(02) VALUE "00".
+       77 ST-ERROT     PIC X(02) VALUE "00".
+       77 ST-ERROO     PIC X(02) VALUE "00".
+       77 W-LOGIN      PIC X(08) VALUE SPACES.
+       77 W-SENHA      PIC X(08) VALUE SPACES.
+       77 W-TENT       PIC 9(01) VALUE ZEROS.
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
+       01 DATAHORA-ATU.
+          03 DH-ANO    PIC 9(04).
+          03 DH-MES    PIC 9(02).
+          03 DH-DIA    PIC 9(02).
+          03 DH-HH     PIC 9(02).
+          03 DH-MM     PIC 9(02).
+          03 DH-SS     PIC 9(02).
+          03 FILLER    PIC 9(02).
+       01 TIME-ATU.
+          03 TA-HH     PIC 9(02).
+          03 TA-MM     PIC 9(02).
+          03 TA-SS     PIC 9(02).
+          03 FILLER    PIC 9(02).
+       01 OLD-DESCR    PIC X(30) VALUE SPACES.
+       01 OLD-PRECMD   PIC 9(06)V999 VALUE ZEROS.
+       01 OLD-QUANT    PIC 9(05)V9   VALUE ZEROS.
+       77 W-IND-UNID   PIC 9(02) VALUE ZEROS.
+       77 W-UNID-OK    PIC X(01) VALUE "N".
+       01 TABUNID.
+          03 FILLER PIC X(30) VALUE "UNCXKGLTPCDZMTGRPTFDRLPRCTSCTN".
+       01 TUNIDAUX REDEFINES TABUNID.
+          03 TAB-UNID  PIC X(02) OCCURS 15 TIMES.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
       *
+       INC-LOGIN.
+           OPEN INPUT OPERADOR
+           IF ST-ERROO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO OPERADOR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       INC-LOGIN1.
+           DISPLAY (01, 01) ERASE
+           DISPLAY (01, 22) "IDENTIFICACAO DO OPERADOR"
+           DISPLAY (04, 05) "LOGIN :"
+           ACCEPT  (04, 14) W-LOGIN
+           MOVE W-LOGIN TO OPER-LOGIN
+           READ OPERADOR
+           IF ST-ERROO NOT = "00"
+              MOVE "*** OPERADOR NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ADD 1 TO W-TENT
+              IF W-TENT > 3
+                 CLOSE OPERADOR
+                 GO TO ROT-FIM
+              ELSE
+                 GO TO INC-LOGIN1.
+           DISPLAY (05, 05) "SENHA :"
+           ACCEPT  (05, 14) W-SENHA
+           IF W-SENHA NOT = OPER-SENHA
+              MOVE "*** SENHA INCORRETA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ADD 1 TO W-TENT
+              IF W-TENT > 3
+                 CLOSE OPERADOR
+                 GO TO ROT-FIM
+              ELSE
+                 GO TO INC-LOGIN1.
+           MOVE ZEROS TO W-TENT
+           CLOSE OPERADOR.
        INC-OP0.
            OPEN I-O PRODUTO
            IF ST-ERRO NOT = "00"
@@ -65,10 +117,32 @@
                       GO TO ROT-FIM
                 ELSE
                     NEXT SENTENCE.
+       INC-OP0B.
+           OPEN EXTEND HISTPRE
+           IF ST-ERRO3 NOT = "00"
+               IF ST-ERRO3 = "30"
+                      OPEN OUTPUT HISTPRE
+                      CLOSE HISTPRE
+                      GO TO INC-OP0B
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO HISTPRE" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       INC-OP0C.
+           OPEN EXTEND ARQTRLH
+           IF ST-ERROT NOT = "00"
+               IF ST-ERROT = "30"
+                      OPEN OUTPUT ARQTRLH
+                      CLOSE ARQTRLH
+                      GO TO INC-OP0C
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO TRILHA" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
        INC-001.
-                MOVE ZEROS  TO CODPRO QUANT PRECMD MASC2 VRESTOQ 
-                                    ALMOXARIFADO
-                MOVE SPACES TO DESCR UNID.
+                MOVE ZEROS  TO CODPRO QUANT PRECMD MASC2 VRESTOQ
+                                    ALMOXARIFADO PTOREPO
+                MOVE SPACES TO DESCR UNID CODBARRA.
                 DISPLAY (01, 01) ERASE.
                 DISPLAY (01, 20) "CADASTRO DE PRODUTO"
                 DISPLAY (04, 01) "CODIGO             : "
@@ -78,7 +152,9 @@
                 DISPLAY (08, 01) "PRECO MEDIA        : "
                 DISPLAY (09, 01) "VALOR ESTOQUE      : "
                 DISPLAY (10, 01) "NOME DO FUNCIONARIO: "
-                DISPLAY (11, 01) "N DE ALMOXARIFADO  : ".
+                DISPLAY (11, 01) "N DE ALMOXARIFADO  : "
+                DISPLAY (12, 01) "CODIGO DE BARRAS   : "
+                DISPLAY (13, 01) "PONTO DE REPOSICAO : ".
        INC-002.
                 ACCEPT  (04, 21) CODPRO
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -101,6 +177,11 @@
                       DISPLAY (09, 12) VRESTOQ
                       DISPLAY (10, 12) FUNCIONARIO
                       DISPLAY (11, 12) ALMOXARIFADO
+                      DISPLAY (12, 12) CODBARRA
+                      DISPLAY (13, 12) PTOREPO
+                      MOVE DESCR  TO OLD-DESCR
+                      MOVE PRECMD TO OLD-PRECMD
+                      MOVE QUANT  TO OLD-QUANT
                       MOVE "*** PRODUTO JA CADASTRAD0 ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       MOVE 1 TO W-SEL
@@ -119,6 +200,16 @@
                 ACCEPT (06, 21) UNID
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-003.
+                MOVE "N" TO W-UNID-OK
+                PERFORM VARYING W-IND-UNID FROM 1 BY 1
+                        UNTIL W-IND-UNID > 15
+                   IF UNID = TAB-UNID(W-IND-UNID)
+                      MOVE "S" TO W-UNID-OK
+                END-PERFORM
+                IF W-UNID-OK NOT = "S"
+                    MOVE "*** UNIDADE INVALIDA ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-004.
        INC-005.
                 ACCEPT (07, 21) QUANT
                 ACCEPT W-ACT FROM ESCAPE KEY
@@ -136,10 +227,18 @@
                 ACCEPT (10, 21) FUNCIONARIO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT= 02 GO TO INC-006.
-       INC-009. 
+       INC-009.
                 ACCEPT (11, 21) ALMOXARIFADO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-008.
+       INC-009B.
+                ACCEPT (12, 21) CODBARRA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-009.
+       INC-009C.
+                ACCEPT (13, 21) PTOREPO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-009B.
       *
                 IF W-SEL = 1
                               GO TO ALT-OPC.
@@ -161,6 +260,8 @@
        INC-WR1.
                 WRITE REGPRO
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "I" TO TRLH-OPER
+                      PERFORM ROT-TRILHA THRU ROT-TRILHA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -205,8 +306,15 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
+                IF QUANT NOT = ZEROS
+                   MOVE "*** PRODUTO COM ESTOQUE, EXCLUSAO NEGADA ***"
+                                                                TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
                 DELETE PRODUTO RECORD
                 IF ST-ERRO = "00"
+                   MOVE "E" TO TRLH-OPER
+                   PERFORM ROT-TRILHA THRU ROT-TRILHA-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -228,8 +336,23 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                ACCEPT DATAHORA-ATU FROM DATE YYYYMMDD
+                ACCEPT TIME-ATU FROM TIME
+                MOVE CODPRO      TO HIST-CODPRO
+                MOVE OLD-DESCR   TO HIST-DESCR
+                MOVE OLD-PRECMD  TO HIST-PRECMD
+                MOVE OLD-QUANT   TO HIST-QUANT
+                MOVE DH-ANO      TO HIST-ANO
+                MOVE DH-MES      TO HIST-MES
+                MOVE DH-DIA      TO HIST-DIA
+                MOVE TA-HH       TO HIST-HH
+                MOVE TA-MM       TO HIST-MM
+                MOVE TA-SS       TO HIST-SS
+                WRITE REGHISTPRE
                 REWRITE REGPRO
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO TRLH-OPER
+                   PERFORM ROT-TRILHA THRU ROT-TRILHA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -242,6 +365,7 @@
       **********************
       *
        ROT-FIM.
+                CLOSE HISTPRE ARQTRLH
                 DISPLAY (01, 01) ERASE
                 EXIT PROGRAM.
        ROT-FIMP.
@@ -251,6 +375,26 @@
                 STOP RUN.
       *
       **********************
+      * ROTINA DE TRILHA DE AUDITORIA *
+      **********************
+      *
+       ROT-TRILHA.
+                ACCEPT DATAHORA-ATU FROM DATE YYYYMMDD
+                ACCEPT TIME-ATU FROM TIME
+                MOVE DH-ANO   TO TRLH-ANO
+                MOVE DH-MES   TO TRLH-MES
+                MOVE DH-DIA   TO TRLH-DIA
+                MOVE TA-HH    TO TRLH-HH
+                MOVE TA-MM    TO TRLH-MM
+                MOVE TA-SS    TO TRLH-SS
+                MOVE "CEP001" TO TRLH-PROG
+                MOVE CODPRO   TO TRLH-CHAVE
+                MOVE DESCR    TO TRLH-DESCR
+                WRITE REGTRLH.
+       ROT-TRILHA-FIM.
+                EXIT.
+      *
+      **********************
       * ROTINA DE MENSAGEM *
       **********************
       *
