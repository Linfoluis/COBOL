@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG184X.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************
+      * REGISTRO DE CONTATO COM AMIGOS     *
+      * (LIGACAO / ENCONTRO / MENSAGEM)    *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY AMIGSEL.BOK.
+       COPY CONTSEL.BOK.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       COPY ARQAMIG.BOK.
+       COPY CONTATO.BOK.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO4     PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       01 W-APELIDO    PIC X(12) VALUE SPACES.
+       01 W-TIPO       PIC X(01) VALUE SPACES.
+       01 W-OBS        PIC X(60) VALUE SPACES.
+       01 DATAHORA-ATU.
+          03 DH-ANO    PIC 9(04).
+          03 DH-MES    PIC 9(02).
+          03 DH-DIA    PIC 9(02).
+       01 TIME-ATU.
+          03 TA-HH     PIC 9(02).
+          03 TA-MM     PIC 9(02).
+          03 TA-SS     PIC 9(02).
+          03 FILLER    PIC 9(02).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT ARQAMIG
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE AMIGO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       INC-OP2.
+           OPEN EXTEND CONTATO
+           IF ST-ERRO4 NOT = "00"
+              IF ST-ERRO4 = "30"
+                     OPEN OUTPUT CONTATO
+                     CLOSE CONTATO
+                     GO TO INC-OP2
+                  ELSE
+                     MOVE "ERRO NA ABERTURA DO ARQUIVO DE CONTATO"
+                                                               TO MENS
+                     PERFORM ROT-MENS THRU ROT-MENS-FIM
+                     GO TO ROT-FIM.
+       INC-001.
+                MOVE SPACES TO W-APELIDO W-TIPO W-OBS.
+                DISPLAY (01, 01) ERASE.
+                DISPLAY (01, 15) "REGISTRO DE CONTATO COM AMIGO"
+                DISPLAY (04, 01) "APELIDO                : "
+                DISPLAY (05, 01) "NOME                   : "
+                DISPLAY (07, 01) "TIPO (C/E/M)           : "
+                DISPLAY (09, 01) "OBSERVACAO             : ".
+       INC-002.
+                ACCEPT  (04, 27) W-APELIDO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-APELIDO = SPACES
+                   MOVE "*** APELIDO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+       LER-AMIGO01.
+                MOVE W-APELIDO TO APELIDO
+                READ ARQAMIG
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** AMIGO NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                DISPLAY (05, 27) NOME.
+       INC-003.
+                ACCEPT (07, 27) W-TIPO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF W-TIPO NOT = "C" AND "c" AND "E" AND "e"
+                                    AND "M" AND "m"
+                   MOVE "*** TIPO INVALIDO (C/E/M) ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+       INC-004.
+                ACCEPT (09, 27) W-OBS
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       GRV-001.
+                ACCEPT DATAHORA-ATU FROM DATE YYYYMMDD
+                ACCEPT TIME-ATU FROM TIME
+                MOVE W-APELIDO TO CONT-APELIDO
+                MOVE DH-ANO    TO CONT-ANO
+                MOVE DH-MES    TO CONT-MES
+                MOVE DH-DIA    TO CONT-DIA
+                MOVE TA-HH     TO CONT-HH
+                MOVE TA-MM     TO CONT-MM
+                MOVE TA-SS     TO CONT-SS
+                MOVE W-TIPO    TO CONT-TIPO
+                MOVE W-OBS     TO CONT-OBS
+                WRITE REGCONTATO
+                IF ST-ERRO4 NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO DE CONTATO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                MOVE "*** CONTATO REGISTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO INC-001.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE ARQAMIG CONTATO
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+       ROT-FIMS.
+                STOP RUN.
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY MENS.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
