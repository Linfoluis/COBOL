@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG186X.
+       AUTHOR. DEBORAH PELICER.
+      **************************************
+      * MANUTENCAO DO CADASTRO DE TIPO DE  *
+      * AMIGO (AMTIPO.DAT)                 *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY TIPOSEL.BOK.
+       COPY AUDSEL.BOK.
+       COPY OPERSEL.BOK.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       COPY AMTIPO.BOK.
+       COPY AUDTRLH.BOK.
+       COPY OPERADOR.BOK.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERROI     PIC X(02) VALUE "00".
+       77 ST-ERROT     PIC X(02) VALUE "00".
+       77 ST-ERROO     PIC X(02) VALUE "00".
+       77 W-LOGIN      PIC X(08) VALUE SPACES.
+       77 W-SENHA      PIC X(08) VALUE SPACES.
+       77 W-TENT       PIC 9(01) VALUE ZEROS.
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       01 DATAHORA-ATU.
+          03 DH-ANO    PIC 9(04).
+          03 DH-MES    PIC 9(02).
+          03 DH-DIA    PIC 9(02).
+          03 DH-HH     PIC 9(02).
+          03 DH-MM     PIC 9(02).
+          03 DH-SS     PIC 9(02).
+          03 FILLER    PIC 9(02).
+       01 TIME-ATU.
+          03 TA-HH     PIC 9(02).
+          03 TA-MM     PIC 9(02).
+          03 TA-SS     PIC 9(02).
+          03 FILLER    PIC 9(02).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-LOGIN.
+           OPEN INPUT OPERADOR
+           IF ST-ERROO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO OPERADOR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       INC-LOGIN1.
+           DISPLAY (01, 01) ERASE
+           DISPLAY (01, 22) "IDENTIFICACAO DO OPERADOR"
+           DISPLAY (04, 05) "LOGIN :"
+           ACCEPT  (04, 14) W-LOGIN
+           MOVE W-LOGIN TO OPER-LOGIN
+           READ OPERADOR
+           IF ST-ERROO NOT = "00"
+              MOVE "*** OPERADOR NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ADD 1 TO W-TENT
+              IF W-TENT > 3
+                 CLOSE OPERADOR
+                 GO TO ROT-FIM
+              ELSE
+                 GO TO INC-LOGIN1.
+           DISPLAY (05, 05) "SENHA :"
+           ACCEPT  (05, 14) W-SENHA
+           IF W-SENHA NOT = OPER-SENHA
+              MOVE "*** SENHA INCORRETA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ADD 1 TO W-TENT
+              IF W-TENT > 3
+                 CLOSE OPERADOR
+                 GO TO ROT-FIM
+              ELSE
+                 GO TO INC-LOGIN1.
+           MOVE ZEROS TO W-TENT
+           CLOSE OPERADOR.
+       INC-OP0.
+           OPEN I-O AMTIPO
+           IF ST-ERROI NOT = "00"
+               IF ST-ERROI = "30"
+                      OPEN OUTPUT AMTIPO
+                      CLOSE AMTIPO
+                      MOVE "*** ARQUIVO AMTIPO SENDO CRIADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO AMTIPO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                    NEXT SENTENCE.
+       INC-OP0C.
+           OPEN EXTEND ARQTRLH
+           IF ST-ERROT NOT = "00"
+               IF ST-ERROT = "30"
+                      OPEN OUTPUT ARQTRLH
+                      CLOSE ARQTRLH
+                      GO TO INC-OP0C
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO TRILHA" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       INC-001.
+                MOVE ZEROS  TO TIPO-COD
+                MOVE SPACES TO TIPO-DESC.
+                DISPLAY (01, 01) ERASE.
+                DISPLAY (01, 18) "CADASTRO DE TIPO DE AMIGO"
+                DISPLAY (04, 01) "CODIGO             : "
+                DISPLAY (05, 01) "DESCRICAO          : ".
+       INC-002.
+                ACCEPT  (04, 21) TIPO-COD
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   CLOSE AMTIPO
+                   GO TO ROT-FIM.
+                IF TIPO-COD = 0
+                   MOVE "*** CODIGO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+       LER-TIPO01.
+                MOVE 0 TO W-SEL
+                READ AMTIPO
+                IF ST-ERROI NOT = "23"
+                   IF ST-ERROI = "00"
+                      DISPLAY (05, 12) TIPO-DESC
+                      MOVE "*** TIPO JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQ. AMTIPO"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+       INC-003.
+                ACCEPT (05, 21) TIPO-DESC
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+      *
+                IF W-SEL = 1
+                              GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGTIPO
+                IF ST-ERROI = "00" OR "02"
+                      MOVE "I" TO TRLH-OPER
+                      PERFORM ROT-TRILHA THRU ROT-TRILHA-FIM
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERROI = "22"
+                      MOVE "*** TIPO JA EXISTE ***          " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO DE TIPO"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   GO TO INC-003.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE AMTIPO RECORD
+                IF ST-ERROI = "00"
+                   MOVE "E" TO TRLH-OPER
+                   PERFORM ROT-TRILHA THRU ROT-TRILHA-FIM
+                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGTIPO
+                IF ST-ERROI = "00" OR "02"
+                   MOVE "A" TO TRLH-OPER
+                   PERFORM ROT-TRILHA THRU ROT-TRILHA-FIM
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO TIPO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE ARQTRLH
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE TRILHA DE AUDITORIA *
+      **********************
+      *
+       ROT-TRILHA.
+                ACCEPT DATAHORA-ATU FROM DATE YYYYMMDD
+                ACCEPT TIME-ATU FROM TIME
+                MOVE DH-ANO   TO TRLH-ANO
+                MOVE DH-MES   TO TRLH-MES
+                MOVE DH-DIA   TO TRLH-DIA
+                MOVE TA-HH    TO TRLH-HH
+                MOVE TA-MM    TO TRLH-MM
+                MOVE TA-SS    TO TRLH-SS
+                MOVE "PROG186X" TO TRLH-PROG
+                MOVE TIPO-COD TO TRLH-CHAVE
+                MOVE TIPO-DESC TO TRLH-DESCR
+                WRITE REGTRLH.
+       ROT-TRILHA-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 30000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
