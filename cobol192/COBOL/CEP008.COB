@@ -0,0 +1,322 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CEP008.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************
+      * TRANSFERENCIA DE ESTOQUE ENTRE      *
+      * ALMOXARIFADOS (CODPRO)              *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY PRODUSEL.BOK.
+       COPY ALMOXSEL.BOK.
+       COPY AUDSEL.BOK.
+       COPY OPERSEL.BOK.
+       COPY TRANSEL.BOK.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       COPY PRODUTO.BOK.
+       COPY ALMOX.BOK.
+       COPY AUDTRLH.BOK.
+       COPY OPERADOR.BOK.
+       COPY TRANSF.BOK.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO2     PIC X(02) VALUE "00".
+       77 ST-ERROT     PIC X(02) VALUE "00".
+       77 ST-ERROO     PIC X(02) VALUE "00".
+       77 ST-ERROF     PIC X(02) VALUE "00".
+       77 W-LOGIN      PIC X(08) VALUE SPACES.
+       77 W-SENHA      PIC X(08) VALUE SPACES.
+       77 W-TENT       PIC 9(01) VALUE ZEROS.
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-ORIGEM     PIC 9(01) VALUE ZEROS.
+       77 W-DESTINO    PIC 9(01) VALUE ZEROS.
+       77 W-QTDTRF     PIC 9(05)V9 VALUE ZEROS.
+       77 W-SALDO-ORI  PIC 9(05)V9 VALUE ZEROS.
+       77 W-SOMA       PIC 9(05)V9 VALUE ZEROS.
+       01 DATAHORA-ATU.
+          03 DH-ANO    PIC 9(04).
+          03 DH-MES    PIC 9(02).
+          03 DH-DIA    PIC 9(02).
+          03 DH-HH     PIC 9(02).
+          03 DH-MM     PIC 9(02).
+          03 DH-SS     PIC 9(02).
+          03 FILLER    PIC 9(02).
+       01 TIME-ATU.
+          03 TA-HH     PIC 9(02).
+          03 TA-MM     PIC 9(02).
+          03 TA-SS     PIC 9(02).
+          03 FILLER    PIC 9(02).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-LOGIN.
+           OPEN INPUT OPERADOR
+           IF ST-ERROO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO OPERADOR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       INC-LOGIN1.
+           DISPLAY (01, 01) ERASE
+           DISPLAY (01, 22) "IDENTIFICACAO DO OPERADOR"
+           DISPLAY (04, 05) "LOGIN :"
+           ACCEPT  (04, 14) W-LOGIN
+           MOVE W-LOGIN TO OPER-LOGIN
+           READ OPERADOR
+           IF ST-ERROO NOT = "00"
+              MOVE "*** OPERADOR NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ADD 1 TO W-TENT
+              IF W-TENT > 3
+                 CLOSE OPERADOR
+                 GO TO ROT-FIM
+              ELSE
+                 GO TO INC-LOGIN1.
+           DISPLAY (05, 05) "SENHA :"
+           ACCEPT  (05, 14) W-SENHA
+           IF W-SENHA NOT = OPER-SENHA
+              MOVE "*** SENHA INCORRETA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ADD 1 TO W-TENT
+              IF W-TENT > 3
+                 CLOSE OPERADOR
+                 GO TO ROT-FIM
+              ELSE
+                 GO TO INC-LOGIN1.
+           MOVE ZEROS TO W-TENT
+           CLOSE OPERADOR.
+       INC-OP0.
+           OPEN I-O PRODUTO
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO PRODUTO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+       INC-OP1.
+           OPEN I-O ALMOX
+           IF ST-ERRO2 NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO ALMOX" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+       INC-OP2.
+           OPEN EXTEND ARQTRLH
+           IF ST-ERROT NOT = "00"
+               IF ST-ERROT = "30"
+                      OPEN OUTPUT ARQTRLH
+                      CLOSE ARQTRLH
+                      GO TO INC-OP2
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ. TRILHA" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       INC-OP3.
+           OPEN EXTEND ARQTRF
+           IF ST-ERROF NOT = "00"
+               IF ST-ERROF = "30"
+                      OPEN OUTPUT ARQTRF
+                      CLOSE ARQTRF
+                      GO TO INC-OP3
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ. TRANSF" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       INC-001.
+                MOVE ZEROS  TO CODPRO ALMOX-NUMERO
+                MOVE ZEROS  TO W-ORIGEM W-DESTINO W-QTDTRF W-SALDO-ORI
+                DISPLAY (01, 01) ERASE.
+                DISPLAY (01, 10) "TRANSFERENCIA DE ESTOQUE ENTRE ALMOX."
+                DISPLAY (04, 01) "CODIGO DO PRODUTO      : "
+                DISPLAY (05, 01) "DESCRICAO              : "
+                DISPLAY (07, 01) "ALMOXARIFADO DE ORIGEM : "
+                DISPLAY (08, 01) "SALDO ATUAL NA ORIGEM  : "
+                DISPLAY (10, 01) "ALMOXARIFADO DE DESTINO: "
+                DISPLAY (12, 01) "QUANTIDADE A TRANSFERIR: ".
+       INC-002.
+                ACCEPT  (04, 27) CODPRO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   CLOSE PRODUTO ALMOX ARQTRLH ARQTRF
+                   GO TO ROT-FIM.
+                IF CODPRO = 0
+                   MOVE "*** PRODUTO INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+       LER-PRODUTO01.
+                READ PRODUTO
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** PRODUTO NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                DISPLAY (05, 27) DESCR.
+       INC-003.
+                ACCEPT (07, 27) W-ORIGEM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                MOVE CODPRO   TO ALMOX-CODPRO
+                MOVE W-ORIGEM TO ALMOX-NUMERO.
+       LER-ALMOX-ORI.
+                READ ALMOX
+                IF ST-ERRO2 NOT = "00"
+                   MOVE "*** ORIGEM SEM SALDO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+                MOVE ALMOX-QUANT TO W-SALDO-ORI
+                DISPLAY (08, 27) W-SALDO-ORI.
+       INC-004.
+                ACCEPT (10, 27) W-DESTINO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF W-DESTINO = W-ORIGEM
+                   MOVE "*** DESTINO IGUAL A ORIGEM ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
+       INC-005.
+                ACCEPT (12, 27) W-QTDTRF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                IF W-QTDTRF = ZEROS OR W-QTDTRF > W-SALDO-ORI
+                   MOVE "*** QUANTIDADE INVALIDA/SEM SALDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-005.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       GRV-ORIGEM.
+                MOVE CODPRO   TO ALMOX-CODPRO
+                MOVE W-ORIGEM TO ALMOX-NUMERO
+                READ ALMOX
+                COMPUTE ALMOX-QUANT = W-SALDO-ORI - W-QTDTRF
+                MOVE "A" TO TRLH-OPER
+                REWRITE REGALMOX
+                IF ST-ERRO2 NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO ALMOX" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                PERFORM ROT-TRILHA THRU ROT-TRILHA-FIM.
+       GRV-DESTINO.
+                MOVE CODPRO    TO ALMOX-CODPRO
+                MOVE W-DESTINO TO ALMOX-NUMERO
+                READ ALMOX
+                IF ST-ERRO2 = "00"
+                   COMPUTE ALMOX-QUANT = ALMOX-QUANT + W-QTDTRF
+                   MOVE "A" TO TRLH-OPER
+                   REWRITE REGALMOX
+                ELSE
+                   MOVE W-QTDTRF TO ALMOX-QUANT
+                   MOVE "I" TO TRLH-OPER
+                   WRITE REGALMOX.
+                IF ST-ERRO2 NOT = "00" AND NOT = "02"
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO ALMOX" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                PERFORM ROT-TRILHA THRU ROT-TRILHA-FIM.
+       GRV-TRANSF.
+                ACCEPT DATAHORA-ATU FROM DATE YYYYMMDD
+                ACCEPT TIME-ATU FROM TIME
+                MOVE DH-ANO   TO TRF-ANO
+                MOVE DH-MES   TO TRF-MES
+                MOVE DH-DIA   TO TRF-DIA
+                MOVE TA-HH    TO TRF-HH
+                MOVE TA-MM    TO TRF-MM
+                MOVE TA-SS    TO TRF-SS
+                MOVE CODPRO   TO TRF-CODPRO
+                MOVE W-ORIGEM TO TRF-ORIGEM
+                MOVE W-DESTINO TO TRF-DESTINO
+                MOVE W-QTDTRF TO TRF-QUANT
+                WRITE REGTRF.
+      *
+      * RECALCULA QUANT/VRESTOQ DO PRODUTO SOMANDO TODOS OS ALMOXARIFADOS
+      *
+       SOMAR-001.
+                MOVE ZEROS TO W-SOMA
+                MOVE CODPRO TO ALMOX-CODPRO
+                MOVE ZEROS  TO ALMOX-NUMERO
+                START ALMOX KEY IS NOT LESS ALMOX-CHAVE
+                      INVALID KEY GO TO SOMAR-FIM.
+       SOMAR-002.
+                READ ALMOX NEXT
+                IF ST-ERRO2 NOT = "00"
+                   GO TO SOMAR-FIM.
+                IF ALMOX-CODPRO NOT = CODPRO
+                   GO TO SOMAR-FIM.
+                ADD ALMOX-QUANT TO W-SOMA
+                GO TO SOMAR-002.
+       SOMAR-FIM.
+                MOVE W-SOMA TO QUANT
+                COMPUTE VRESTOQ = QUANT * PRECMD
+                REWRITE REGPRO
+                MOVE "*** TRANSFERENCIA DE ESTOQUE EFETUADA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO INC-001.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE ARQTRLH ARQTRF
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE TRILHA DE AUDITORIA *
+      **********************
+      *
+       ROT-TRILHA.
+                ACCEPT DATAHORA-ATU FROM DATE YYYYMMDD
+                ACCEPT TIME-ATU FROM TIME
+                MOVE DH-ANO      TO TRLH-ANO
+                MOVE DH-MES      TO TRLH-MES
+                MOVE DH-DIA      TO TRLH-DIA
+                MOVE TA-HH       TO TRLH-HH
+                MOVE TA-MM       TO TRLH-MM
+                MOVE TA-SS       TO TRLH-SS
+                MOVE "CEP008"    TO TRLH-PROG
+                MOVE ALMOX-CHAVE TO TRLH-CHAVE
+                MOVE DESCR       TO TRLH-DESCR
+                WRITE REGTRLH.
+       ROT-TRILHA-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
