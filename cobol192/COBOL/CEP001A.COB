@@ -11,28 +11,12 @@
                          DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT PRODUTO ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CODPRO
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS CHAVE2 = DESCR
-                                                      WITH DUPLICATES.
+       COPY PRODUSEL.BOK.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
-       FD PRODUTO
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "PRODUTO.DAT".
-       01 REGPRO.
-                03 CODPRO          PIC 9(06).
-                03 DESCR           PIC X(30).
-                03 UNID            PIC X(02).
-                03 QUANT           PIC 9(05)V9.
-                03 PRECMD          PIC 9(06)V999.
-                03 VRESTOQ         PIC 9(10)v99.
-                03 FUNCIONARIO     PIC X(30).
+       COPY PRODUTO.BOK.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -192,7 +176,8 @@
                     NEXT SENTENCE.
        INC-001.
                 MOVE ZEROS  TO CODPRO QUANT PRECMD VRESTOQ
-                MOVE SPACES TO DESCR UNID.
+                                    ALMOXARIFADO PTOREPO
+                MOVE SPACES TO DESCR UNID CODBARRA.
                 DISPLAY TCEP001.
        INC-002.
                 ACCEPT  TCODPRO
