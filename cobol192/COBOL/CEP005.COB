@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CEP005.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************
+      * EXPORTACAO DE PRODUTO.DAT EM CSV   *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY PRODUSEL.BOK.
+       SELECT ARQCSV ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       COPY PRODUTO.BOK.
+      *
+       FD  ARQCSV
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PRODUTO.CSV".
+       01  REGCSV               PIC X(120).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO2     PIC X(02) VALUE "00".
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       01 CSV-CODPRO   PIC 9(06).
+       01 CSV-QUANT    PIC ZZZZ9,9.
+       01 CSV-PRECMD   PIC ZZZZZ9,999.
+       01 CSV-VRESTOQ  PIC ZZZZZZZZZ9,99.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT PRODUTO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO PRODUTO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       INC-OP2.
+           OPEN OUTPUT ARQCSV
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO CSV" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       CAB-CSV.
+           MOVE "CODPRO;DESCR;UNID;QUANT;PRECMD;VRESTOQ" TO REGCSV
+           WRITE REGCSV.
+      *
+       LER-PRODUTO.
+           READ PRODUTO NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO PRODUTO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           MOVE CODPRO   TO CSV-CODPRO
+           MOVE QUANT    TO CSV-QUANT
+           MOVE PRECMD   TO CSV-PRECMD
+           MOVE VRESTOQ  TO CSV-VRESTOQ
+           STRING CSV-CODPRO   DELIMITED BY SIZE
+                  ";"          DELIMITED BY SIZE
+                  DESCR        DELIMITED BY SIZE
+                  ";"          DELIMITED BY SIZE
+                  UNID         DELIMITED BY SIZE
+                  ";"          DELIMITED BY SIZE
+                  CSV-QUANT    DELIMITED BY SIZE
+                  ";"          DELIMITED BY SIZE
+                  CSV-PRECMD   DELIMITED BY SIZE
+                  ";"          DELIMITED BY SIZE
+                  CSV-VRESTOQ  DELIMITED BY SIZE
+             INTO REGCSV
+           WRITE REGCSV
+           ADD 1 TO W-CONT
+           GO TO LER-PRODUTO.
+      *
+       ROT-FIM.
+           CLOSE PRODUTO ARQCSV.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY MENS.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
