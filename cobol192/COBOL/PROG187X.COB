@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG187X.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************
+      * IMPRESSAO DA FICHA DE UM AMIGO     *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY AMIGSEL.BOK.
+       COPY TIPOSEL.BOK.
+       SELECT ARQIMP ASSIGN TO PRINTER.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       COPY ARQAMIG.BOK.
+       COPY AMTIPO.BOK.
+      *
+       FD ARQIMP
+             LABEL RECORD IS OMITTED.
+       01 REGIMP        PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERROI     PIC X(02) VALUE "00".
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 MENS         PIC X(50) VALUE SPACES.
+       01 HOJE.
+          03 HOJE-ANO  PIC 9(04).
+          03 HOJE-MES  PIC 9(02).
+          03 HOJE-DIA  PIC 9(02).
+       01 W-TIPO-DESC  PIC X(15) VALUE SPACES.
+       01 CAB1.
+          03 CAB11      PIC X(20) VALUE "FICHA DE AMIGO".
+          03 FILLER     PIC X(38) VALUE SPACES.
+          03 CAB12      PIC X(07) VALUE "DATA : ".
+          03 CAB13      PIC X(02) VALUE ZEROS.
+          03 FILLER     PIC X(01) VALUE "/".
+          03 CAB14      PIC X(02) VALUE ZEROS.
+          03 FILLER     PIC X(01) VALUE "/".
+          03 CAB15      PIC X(04) VALUE ZEROS.
+       01 TRSIM         PIC X(80) VALUE ALL "-".
+       01 DET-APELIDO.
+          03 FILLER     PIC X(15) VALUE "APELIDO      : ".
+          03 DETA1      PIC X(12) VALUE SPACES.
+       01 DET-NOME.
+          03 FILLER     PIC X(15) VALUE "NOME         : ".
+          03 DETN1      PIC X(30) VALUE SPACES.
+       01 DET-EMAIL.
+          03 FILLER     PIC X(15) VALUE "EMAIL        : ".
+          03 DETE1      PIC X(30) VALUE SPACES.
+       01 DET-TELEFONE.
+          03 FILLER     PIC X(15) VALUE "TELEFONE     : ".
+          03 FILLER     PIC X(01) VALUE "(".
+          03 DETT1      PIC 99    VALUE ZEROS.
+          03 FILLER     PIC X(02) VALUE ") ".
+          03 DETT2      PIC 9(09) VALUE ZEROS.
+       01 DET-NASCTO.
+          03 FILLER     PIC X(15) VALUE "DATA NASC.   : ".
+          03 DETD1      PIC 99    VALUE ZEROS.
+          03 FILLER     PIC X(01) VALUE "/".
+          03 DETD2      PIC 99    VALUE ZEROS.
+          03 FILLER     PIC X(01) VALUE "/".
+          03 DETD3      PIC 9(04) VALUE ZEROS.
+       01 DET-TIPO.
+          03 FILLER     PIC X(15) VALUE "TIPO DE AMIGO: ".
+          03 DETP1      PIC X(15) VALUE SPACES.
+       01 DET-DIAS.
+          03 FILLER     PIC X(15) VALUE "DIAS DE VIDA : ".
+          03 DETV1      PIC ZZZZZZZZZ9 VALUE ZEROS.
+       01 DET-UF.
+          03 FILLER     PIC X(15) VALUE "UF           : ".
+          03 DETU1      PIC X(02) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT HOJE FROM DATE YYYYMMDD
+           MOVE HOJE-DIA TO CAB13
+           MOVE HOJE-MES TO CAB14
+           MOVE HOJE-ANO TO CAB15.
+       INC-OP1.
+           OPEN INPUT ARQAMIG
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE AMIGO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       INC-OP2.
+           OPEN INPUT AMTIPO
+           IF ST-ERROI NOT = "00"
+               IF ST-ERROI = "30"
+                      OPEN OUTPUT AMTIPO
+                      CLOSE AMTIPO
+                      OPEN INPUT AMTIPO
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO AMTIPO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       INC-OP3.
+           OPEN OUTPUT ARQIMP.
+       INC-001.
+                MOVE SPACES TO APELIDO.
+                DISPLAY (01, 01) ERASE.
+                DISPLAY (01, 20) "FICHA DE AMIGO - IMPRESSAO"
+                DISPLAY (04, 01) "APELIDO DO AMIGO   : ".
+       INC-002.
+                ACCEPT (04, 22) APELIDO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF APELIDO = SPACES
+                   MOVE "*** DIGITE O APELIDO DO AMIGO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+       LER-AMIGO.
+                READ ARQAMIG
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** AMIGO NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+      *
+                MOVE TIPO_AMIGO TO TIPO-COD
+                READ AMTIPO
+                IF ST-ERROI = "00"
+                   MOVE TIPO-DESC TO W-TIPO-DESC
+                ELSE
+                   MOVE "DESCONHECIDO"  TO W-TIPO-DESC.
+      *
+       IMPRIMIR.
+                MOVE APELIDO         TO DETA1
+                MOVE NOME            TO DETN1
+                MOVE EMAIL           TO DETE1
+                MOVE DDD             TO DETT1
+                MOVE NUMERO          TO DETT2
+                MOVE DIAN            TO DETD1
+                MOVE MESN            TO DETD2
+                MOVE ANON            TO DETD3
+                MOVE W-TIPO-DESC     TO DETP1
+                MOVE DIAS_VIDAAMIGO  TO DETV1
+                MOVE UNID_FEDERACAO  TO DETU1
+                WRITE REGIMP FROM CAB1        BEFORE ADVANCING 1 LINE
+                WRITE REGIMP FROM TRSIM       BEFORE ADVANCING 1 LINE
+                MOVE SPACES TO REGIMP
+                WRITE REGIMP                  BEFORE ADVANCING 1 LINE
+                WRITE REGIMP FROM DET-APELIDO BEFORE ADVANCING 1 LINE
+                WRITE REGIMP FROM DET-NOME    BEFORE ADVANCING 1 LINE
+                WRITE REGIMP FROM DET-EMAIL   BEFORE ADVANCING 1 LINE
+                WRITE REGIMP FROM DET-TELEFONE BEFORE ADVANCING 1 LINE
+                WRITE REGIMP FROM DET-NASCTO  BEFORE ADVANCING 1 LINE
+                WRITE REGIMP FROM DET-TIPO    BEFORE ADVANCING 1 LINE
+                WRITE REGIMP FROM DET-DIAS    BEFORE ADVANCING 1 LINE
+                WRITE REGIMP FROM DET-UF      BEFORE ADVANCING 1 LINE
+                MOVE SPACES TO REGIMP
+                WRITE REGIMP                  BEFORE ADVANCING PAGE
+                MOVE "*** FICHA IMPRESSA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       INC-OPC.
+                DISPLAY (23, 40) "OUTRA FICHA (S/N) : ".
+                ACCEPT  (23, 61) W-OPCAO
+                IF W-OPCAO = "S" OR "s"
+                   GO TO INC-001.
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE ARQAMIG AMTIPO ARQIMP
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 1500
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) SPACES.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
