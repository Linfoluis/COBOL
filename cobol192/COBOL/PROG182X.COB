@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG182X.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************
+      * ATUALIZACAO NOTURNA DE DIAS_VIDA   *
+      * DO CADASTRO DE AMIGOS              *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY AMIGSEL.BOK.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       COPY ARQAMIG.BOK.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 MENS         PIC X(50) VALUE SPACES.
+       01 HOJE.
+          03 HOJE-ANO  PIC 9(04).
+          03 HOJE-MES  PIC 9(02).
+          03 HOJE-DIA  PIC 9(02).
+       01 W-A          PIC S9(9).
+       01 W-Y          PIC S9(9).
+       01 W-M          PIC S9(9).
+       01 JUL-NASC     PIC S9(9).
+       01 JUL-HOJE     PIC S9(9).
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+           ACCEPT HOJE FROM DATE YYYYMMDD.
+      *
+       INC-OP1.
+           OPEN I-O ARQAMIG
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE AMIGO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+      *
+           PERFORM CALC-JULIANO-HOJE THRU CALC-JULIANO-HOJE-FIM.
+      *
+       LER-AMIGO.
+           READ ARQAMIG NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO DE AMIGO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *
+           PERFORM CALC-JULIANO-NASC THRU CALC-JULIANO-NASC-FIM
+      *
+           COMPUTE DIAS_VIDAAMIGO = JUL-HOJE - JUL-NASC
+           REWRITE REGAMIGO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA GRAVACAO DO ARQUIVO DE AMIGO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+      *
+           ADD 1 TO W-CONT
+           GO TO LER-AMIGO.
+      *
+      *-------------------------------------------------------------
+      * CALCULO DO NUMERO JULIANO (DIA CONTINUO) DA DATA DE HOJE
+      *-------------------------------------------------------------
+       CALC-JULIANO-HOJE.
+           COMPUTE W-A = (14 - HOJE-MES) / 12
+           COMPUTE W-Y = HOJE-ANO + 4800 - W-A
+           COMPUTE W-M = HOJE-MES + (12 * W-A) - 3
+           COMPUTE JUL-HOJE = HOJE-DIA + ((153 * W-M) + 2) / 5
+                   + (365 * W-Y) + (W-Y / 4) - (W-Y / 100)
+                   + (W-Y / 400) - 32045.
+       CALC-JULIANO-HOJE-FIM.
+           EXIT.
+      *
+      *-------------------------------------------------------------
+      * CALCULO DO NUMERO JULIANO (DIA CONTINUO) DA DATA DE
+      * NASCIMENTO DO AMIGO CORRENTE
+      *-------------------------------------------------------------
+       CALC-JULIANO-NASC.
+           COMPUTE W-A = (14 - MESN) / 12
+           COMPUTE W-Y = (SECN * 100 + DEZN) + 4800 - W-A
+           COMPUTE W-M = MESN + (12 * W-A) - 3
+           COMPUTE JUL-NASC = DIAN + ((153 * W-M) + 2) / 5
+                   + (365 * W-Y) + (W-Y / 4) - (W-Y / 100)
+                   + (W-Y / 400) - 32045.
+       CALC-JULIANO-NASC-FIM.
+           EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           CLOSE ARQAMIG.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY MENS.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
