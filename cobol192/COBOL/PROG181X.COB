@@ -1,6 +1,6 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROG181X.
-         *  A U T H O R .  DEBORAH PELICER . 
+       AUTHOR. DEBORAH PELICER.
       * MANUTENCAO DO CADASTRO DE AMIGOS  *
       **************************************
       *----------------------------------------------------------------
@@ -10,59 +10,70 @@
                          DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       SELECT ARQAMIG ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                     RECORD KEY   IS  I S   A P E L I D O   
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS NOME WITH DUPLICATES.
-  * 
- 
-        * - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - 
+       COPY AMIGSEL.BOK.
+       COPY AUDSEL.BOK.
+       COPY OPERSEL.BOK.
+       COPY TIPOSEL.BOK.
+      *
+      *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
-       FD ARQAMIG
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "ARQAMIG.DAT".
-       01 REGAMIGO.
-                03 APELIDO         PIC X(12).
-                03 NOME            PIC X(30).
-                03 EMAIL           PIC X(30).
-                03 TELEFONE.
-                   05 DDD          PIC 9(02).
-                   05 NUMERO       PIC 9(09).
-                03 DATA_NASCIMENTO.
-                    05 DIAN        PIC 9(02).
-                    05 MESN        PIC 9(02).
-                    05 ANON.
-                        07 SECN    PIC 9(02).
-                        07 DEZN    PIC 9(02).
-                03 TIPO_AMIGO      PIC X(01).
-                03 DIAS_VIDAAMIGO  PIC 9(10).
-                03 UNID_FEDERACAO  PIC X(02).
-                03 FILLER          PIC X(10).
+       COPY ARQAMIG.BOK.
+       COPY AUDTRLH.BOK.
+       COPY OPERADOR.BOK.
+       COPY AMTIPO.BOK.
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
-       01 MASC1        PIC 99.99.9999.
        77 W-SEL        PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERROT     PIC X(02) VALUE "00".
+       77 ST-ERROO     PIC X(02) VALUE "00".
+       77 ST-ERROI     PIC X(02) VALUE "00".
+       77 W-IND-DDD    PIC 9(02) VALUE ZEROS.
+       77 W-DDD-OK     PIC X(01) VALUE "N".
+       77 W-EMAIL-OK   PIC X(01) VALUE "N".
+       77 W-QT-ARR     PIC 9(02) VALUE ZEROS.
+       77 W-QT-PTO     PIC 9(02) VALUE ZEROS.
+       77 W-LEN-DOM    PIC 9(02) VALUE ZEROS.
+       77 W-SUF-LEN    PIC 9(02) VALUE ZEROS.
+       77 W-POS-DOT    PIC 9(02) VALUE ZEROS.
+       77 W-CHAR-CHECK PIC X(01) VALUE SPACES.
+       77 W-POS-ARR    PIC 9(02) VALUE ZEROS.
+       77 W-POS-PTO    PIC 9(02) VALUE ZEROS.
+       77 W-LOGIN      PIC X(08) VALUE SPACES.
+       77 W-SENHA      PIC X(08) VALUE SPACES.
+       77 W-TENT       PIC 9(01) VALUE ZEROS.
        77 W-ACT        PIC 9(02) VALUE ZEROS.
        77 MENS         PIC X(50) VALUE SPACES.
        77 LIMPA        PIC X(50) VALUE SPACES.
        01 TIPOAMIGOX   PIC X(15) VALUE SPACES.
-      * 
-       01 TABAMIGO.
-          03 FILLER PIC X(30) VALUE "FACULDADE      IGREJA".
-          03 FILLER PIC X(30) VALUE "BAIRRO         CLUBE".
-          03 FILLER PIC X(30) VALUE "BALADA         TRABALHO".
-          03 FILLER PIC X(30) VALUE "FAMILIA        EX-NAMORO".
-          03 FILLER PIC X(30) VALUE "INIMIGO".
-       01 TBAMIGO REDEFINES TABAMIGO.
-          03 TPAMI      PIC X(15) OCCURS 10 TIMES.
-      * 
+       01 DATAHORA-ATU.
+          03 DH-ANO    PIC 9(04).
+          03 DH-MES    PIC 9(02).
+          03 DH-DIA    PIC 9(02).
+          03 DH-HH     PIC 9(02).
+          03 DH-MM     PIC 9(02).
+          03 DH-SS     PIC 9(02).
+          03 FILLER    PIC 9(02).
+       01 TIME-ATU.
+          03 TA-HH     PIC 9(02).
+          03 TA-MM     PIC 9(02).
+          03 TA-SS     PIC 9(02).
+          03 FILLER    PIC 9(02).
+      *
+      * A DESCRICAO DE CADA TIPO DE AMIGO FICA NO CADASTRO AMTIPO.DAT
+      * (MANTIDO PELO PROG186X), NAO MAIS EM UMA TABELA FIXA AQUI.
+      *
+       01 TABDDD.
+          03 FILLER PIC X(34) VALUE "1112131415161718192122242728313233".
+          03 FILLER PIC X(34) VALUE "3435373841424344454647484951535455".
+          03 FILLER PIC X(33) VALUE "616263646566676869717374757779818".
+          03 FILLER PIC X(33) VALUE "283848586878889919293949596979899".
+       01 TDDDAUX REDEFINES TABDDD.
+          03 TAB-DDD    PIC 9(02) OCCURS 67 TIMES.
       *
        SCREEN SECTION.
        01  TELAAMIGO.
@@ -119,27 +130,62 @@
                HIGHLIGHT.
            05  TDATANASC
                LINE 15  COLUMN 25  PIC XX/XX/XXXX
-               USING  DATANASC
+               USING  DATA_NASCIMENTO
                HIGHLIGHT.
            05  TTIPOAMIGO
                LINE 17  COLUMN 25  PIC 9(01)
-               USING  TIPOAMIGO
+               USING  TIPO_AMIGO
                HIGHLIGHT.
            05  TTIPOAMIGOX
                LINE 17  COLUMN 28  PIC X(15)
                USING  TIPOAMIGOX.
            05  TDIASVIDA
-               LINE 19  COLUMN 25  PIC 9(06)
-               USING  DIASVIDA
+               LINE 19  COLUMN 25  PIC 9(10)
+               USING  DIAS_VIDAAMIGO
                HIGHLIGHT.
            05  TUF
                LINE 21  COLUMN 30  PIC X(02)
-               USING  UF
+               USING  UNID_FEDERACAO
                HIGHLIGHT.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
       *
+       INC-LOGIN.
+           OPEN INPUT OPERADOR
+           IF ST-ERROO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO OPERADOR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       INC-LOGIN1.
+           DISPLAY (01, 01) ERASE
+           DISPLAY (01, 22) "IDENTIFICACAO DO OPERADOR"
+           DISPLAY (04, 05) "LOGIN :"
+           ACCEPT  (04, 14) W-LOGIN
+           MOVE W-LOGIN TO OPER-LOGIN
+           READ OPERADOR
+           IF ST-ERROO NOT = "00"
+              MOVE "*** OPERADOR NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ADD 1 TO W-TENT
+              IF W-TENT > 3
+                 CLOSE OPERADOR
+                 GO TO ROT-FIM
+              ELSE
+                 GO TO INC-LOGIN1.
+           DISPLAY (05, 05) "SENHA :"
+           ACCEPT  (05, 14) W-SENHA
+           IF W-SENHA NOT = OPER-SENHA
+              MOVE "*** SENHA INCORRETA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ADD 1 TO W-TENT
+              IF W-TENT > 3
+                 CLOSE OPERADOR
+                 GO TO ROT-FIM
+              ELSE
+                 GO TO INC-LOGIN1.
+           MOVE ZEROS TO W-TENT
+           CLOSE OPERADOR.
        INC-OP0.
            OPEN I-O ARQAMIG
            IF ST-ERRO NOT = "00"
@@ -156,6 +202,28 @@
                       GO TO ROT-FIM
                 ELSE
                       NEXT SENTENCE.
+       INC-OP0B.
+           OPEN EXTEND ARQTRLH
+           IF ST-ERROT NOT = "00"
+               IF ST-ERROT = "30"
+                      OPEN OUTPUT ARQTRLH
+                      CLOSE ARQTRLH
+                      GO TO INC-OP0B
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ. TRILHA" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       INC-OP0C.
+           OPEN INPUT AMTIPO
+           IF ST-ERROI NOT = "00"
+               IF ST-ERROI = "30"
+                      OPEN OUTPUT AMTIPO
+                      CLOSE AMTIPO
+                      OPEN INPUT AMTIPO
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO AMTIPO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
        INC-001.
                 MOVE ZEROS  TO TELEFONE DATA_NASCIMENTO TIPO_AMIGO
                 DIAS_VIDAAMIGO
@@ -195,104 +263,55 @@
                 ACCEPT TEMAIL
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-004.
+                IF EMAIL NOT = SPACES
+                    PERFORM VAL-EMAIL THRU VAL-EMAIL-FIM
+                    IF W-EMAIL-OK NOT = "S"
+                        MOVE "*** EMAIL INVALIDO (EX: NOME@DOMINIO.COM)"
+                                                             TO MENS
+                        PERFORM ROT-MENS THRU ROT-MENS-FIM
+                        GO TO INC-005.
        INC-007.
-                ACCEPT TDDD
+                ACCEPT T-DDD
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-005.
+                MOVE "N" TO W-DDD-OK
+                PERFORM VARYING W-IND-DDD FROM 1 BY 1
+                        UNTIL W-IND-DDD > 67
+                   IF DDD = TAB-DDD(W-IND-DDD)
+                      MOVE "S" TO W-DDD-OK
+                END-PERFORM
+                IF W-DDD-OK NOT = "S"
+                    MOVE "*** DDD INVALIDO ***" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO INC-007.
        INC-008.
                 ACCEPT TNUMERO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-007.
        INC-009.
-                ACCEPT TDATA_NASCIMENTO
-                MOVE DATANASCT TO MASC1
-                DISPLAY (11, 21) MASC1
+                ACCEPT TDATANASC
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT = 02 GO TO INC-008.
        INC-010.
-                ACCEPT TTIPO_AMIGO
+                ACCEPT TTIPOAMIGO
                 ACCEPT W-ACT FROM ESCAPE KEY
                 IF W-ACT= 02 GO TO INC-009.
                 IF TIPO_AMIGO = 0
                       MOVE "TIPO DE AMIGO INCORRETO"   TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-010.       
-                MOVE TPAMI(TIPO_AMIGO) TO TIPOAMIGOX
-                DISPLAY TTIPOAMIGOX
-
-
-
-                IF TIPO_AMIGO = 1
-                   MOVE "FACULDADE" TO TIPOAMIGOX
-                ELSE
-                   IF TIPO_AMIGO = 9
-                      MOVE "BALADA" TO TIPOAMIGOX
-                   ELSE
+                      GO TO INC-010.
+                MOVE TIPO_AMIGO TO TIPO-COD
+                READ AMTIPO
+                IF ST-ERROI NOT = "00"
                       MOVE "TIPO DE AMIGO INCORRETO"   TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-010.                    
-       INC-011.
-                ACCEPT (13, 21) DIAS_VIDAAMIGO
-                   AUX8 = 0
-                   AUX9 = 0
-                IF MESATUAL > 2
-                COMPUTE AUX9 = ANOATUAL / 4
-                COMPUTE AUX9 = AUX9 * 4
-                COMPUTE AUX9 = ANOATUAL - AUX9.
-
-                IF MESATUAL = 1
-                MOVE 0 TO AUX8
-                ELSE
-
-                IF MESATUAL = 2
-                MOVE 31 TO AUX8
-                ELSE
-
-                IF MESATUAL = 3
-                MOVE 59 TO AUX8
-                ELSE
-
-                IF MESATUAL = 4
-                MOVE 90 TO AUX8
-                ELSE
-
-                IF MESATUAL = 5
-                MOVE 120 TO AUX8
-                ELSE
-
-                IF MESATUAL = 6
-                MOVE 151 TO AUX8
-                ELSE
-
-                IF MESATUAL = 7
-                MOVE 181 TO AUX8
-                ELSE
-
-                IF MESATUAL = 8
-                MOVE 212 TO AUX8
-                ELSE
-
-                IF MESATUAL = 9
-                MOVE 243 TO AUX8
-                ELSE
-
-                IF MESATUAL = 10
-                MOVE 273 TO AUX8
-                ELSE
-
-                IF MESATUAL = 11
-                MOVE 304 TO AUX8
-                ELSE
-
-                MOVE 334 TO AUX8
-
-               COMPUTE AUX9 = ((ANOATUAL - 1) * 365,25) + AUX8 + MESATUAL + AUX9
-
-                IF W-ACT= 02 GO TO INC-010.
+                      GO TO INC-010.
+                MOVE TIPO-DESC TO TIPOAMIGOX
+                DISPLAY TTIPOAMIGOX.
        INC-012.
-                ACCEPT TUNID_FEDERACAO
+                ACCEPT TUF
                 ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT= 02 GO TO INC-011.
+                IF W-ACT= 02 GO TO INC-010.
       *
                 IF W-SEL = 1
                               GO TO ALT-OPC.
@@ -314,6 +333,8 @@
        INC-WR1.
                 WRITE REGAMIGO
                 IF ST-ERRO = "00" OR "02"
+                      MOVE "I" TO TRLH-OPER
+                      PERFORM ROT-TRILHA THRU ROT-TRILHA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001.
@@ -344,7 +365,7 @@
                    MOVE 02 TO W-SEL
                    GO TO INC-001.
                 IF W-ACT = 03
-                   GO TO INC-003.
+                   GO TO INC-004.
       *
        EXC-OPC.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
@@ -358,8 +379,10 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO EXC-OPC.
        EXC-DL1.
-                DELETE AMIGO RECORD
+                DELETE ARQAMIG RECORD
                 IF ST-ERRO = "00"
+                   MOVE "E" TO TRLH-OPER
+                   PERFORM ROT-TRILHA THRU ROT-TRILHA-FIM
                    MOVE "* REGISTRO EXCLUIDO * " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -383,6 +406,8 @@
        ALT-RW1.
                 REWRITE REGAMIGO
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO TRLH-OPER
+                   PERFORM ROT-TRILHA THRU ROT-TRILHA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-001.
@@ -395,6 +420,7 @@
       **********************
       *
        ROT-FIM.
+                CLOSE ARQTRLH AMTIPO
                 DISPLAY (01, 01) ERASE
                 EXIT PROGRAM.
        ROT-FIMP.
@@ -404,6 +430,65 @@
                 STOP RUN.
       *
       **********************
+      * ROTINA DE TRILHA DE AUDITORIA *
+      **********************
+      *
+       ROT-TRILHA.
+                ACCEPT DATAHORA-ATU FROM DATE YYYYMMDD
+                ACCEPT TIME-ATU FROM TIME
+                MOVE DH-ANO     TO TRLH-ANO
+                MOVE DH-MES     TO TRLH-MES
+                MOVE DH-DIA     TO TRLH-DIA
+                MOVE TA-HH      TO TRLH-HH
+                MOVE TA-MM      TO TRLH-MM
+                MOVE TA-SS      TO TRLH-SS
+                MOVE "PROG181X" TO TRLH-PROG
+                MOVE APELIDO    TO TRLH-CHAVE
+                MOVE NOME       TO TRLH-DESCR
+                WRITE REGTRLH.
+       ROT-TRILHA-FIM.
+                EXIT.
+      *
+      *********************************************
+      * VALIDACAO DE FORMATO DE E-MAIL (@ E .DOM) *
+      *********************************************
+      *
+       VAL-EMAIL.
+                MOVE "N" TO W-EMAIL-OK
+                MOVE ZEROS TO W-QT-ARR W-POS-ARR W-QT-PTO
+                             W-LEN-DOM W-POS-PTO W-SUF-LEN
+                INSPECT EMAIL TALLYING W-QT-ARR
+                        FOR ALL "@"
+                IF W-QT-ARR NOT = 1
+                   GO TO VAL-EMAIL-FIM.
+                INSPECT EMAIL TALLYING W-POS-ARR
+                        FOR CHARACTERS BEFORE INITIAL "@"
+                IF W-POS-ARR = 0
+                   GO TO VAL-EMAIL-FIM.
+                COMPUTE W-LEN-DOM = 30 - W-POS-ARR - 1
+                IF W-LEN-DOM < 3
+                   GO TO VAL-EMAIL-FIM.
+                INSPECT EMAIL(W-POS-ARR + 2 : W-LEN-DOM)
+                        TALLYING W-QT-PTO FOR ALL "."
+                IF W-QT-PTO = 0
+                   GO TO VAL-EMAIL-FIM.
+                INSPECT EMAIL(W-POS-ARR + 2 : W-LEN-DOM)
+                        TALLYING W-POS-PTO
+                        FOR CHARACTERS BEFORE INITIAL "."
+                IF W-POS-PTO = 0
+                   GO TO VAL-EMAIL-FIM.
+                COMPUTE W-SUF-LEN = W-LEN-DOM - W-POS-PTO - 1
+                IF W-SUF-LEN < 2
+                   GO TO VAL-EMAIL-FIM.
+                COMPUTE W-POS-DOT = W-POS-ARR + 2 + W-POS-PTO
+                MOVE EMAIL(W-POS-DOT + 1 : 1) TO W-CHAR-CHECK
+                IF W-CHAR-CHECK = SPACE
+                   GO TO VAL-EMAIL-FIM.
+                MOVE "S" TO W-EMAIL-OK.
+       VAL-EMAIL-FIM.
+                EXIT.
+      *
+      **********************
       * ROTINA DE MENSAGEM *
       **********************
       *
