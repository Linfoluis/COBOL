@@ -0,0 +1,346 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BKP001.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************
+      * COPIA DE SEGURANCA NOTURNA DOS     *
+      * ARQUIVOS MESTRE INDEXADOS          *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY PRODUSEL.BOK REPLACING ST-ERRO BY ST-ERRO-PRO.
+       COPY ALMOXSEL.BOK.
+       COPY AMIGSEL.BOK REPLACING ST-ERRO BY ST-ERRO-AMI.
+       COPY OPERSEL.BOK.
+       COPY TIPOSEL.BOK.
+      *
+           SELECT OCA003 ASSIGN TO DISK
+              ORGANIZATION  IS INDEXED
+              ACCESS MODE   IS DYNAMIC
+              RECORD KEY    IS OCK00301
+              FILE STATUS   IS ST-ERRO
+              ALTERNATE RECORD KEY IS OCK00302 = OCC00302 OCC00301
+                        WITH DUPLICATES.
+      *
+           SELECT OCA013 ASSIGN TO DISK
+              ORGANIZATION  IS INDEXED
+              ACCESS MODE   IS DYNAMIC
+              RECORD KEY    IS OCK01301
+              FILE STATUS   IS ST-ERRO.
+      *
+           SELECT BKPRODU ASSIGN TO DISK
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS  IS ST-ERROB.
+           SELECT BKALMOX ASSIGN TO DISK
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS  IS ST-ERROB.
+           SELECT BKAMIGO ASSIGN TO DISK
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS  IS ST-ERROB.
+           SELECT BKOPERA ASSIGN TO DISK
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS  IS ST-ERROB.
+           SELECT BKOCA03 ASSIGN TO DISK
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS  IS ST-ERROB.
+           SELECT BKOCA13 ASSIGN TO DISK
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS  IS ST-ERROB.
+           SELECT BKTIPO ASSIGN TO DISK
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS  IS ST-ERROB.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       COPY PRODUTO.BOK.
+       COPY ALMOX.BOK.
+       COPY ARQAMIG.BOK.
+       COPY OPERADOR.BOK.
+       COPY OCA003.BOK.
+       COPY OCA013.BOK.
+       COPY AMTIPO.BOK.
+      *
+       FD  BKPRODU
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "PRODUTO.BKP".
+       01  REGBKPRO      PIC X(115).
+       FD  BKALMOX
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ALMOX.BKP".
+       01  REGBKALM      PIC X(013).
+       FD  BKAMIGO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQAMIG.BKP".
+       01  REGBKAMI      PIC X(114).
+       FD  BKOPERA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "OPERADOR.BKP".
+       01  REGBKOPE      PIC X(046).
+       FD  BKOCA03
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "OCA003.BKP".
+       01  REGBKOC3      PIC X(264).
+       FD  BKOCA13
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "OCA013.BKP".
+       01  REGBKO13      PIC X(262).
+       FD  BKTIPO
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "AMTIPO.BKP".
+       01  REGBKTIP      PIC X(016).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO-PRO  PIC X(02) VALUE "00".
+       77 ST-ERRO-AMI  PIC X(02) VALUE "00".
+       77 ST-ERRO2     PIC X(02) VALUE "00".
+       77 ST-ERROO     PIC X(02) VALUE "00".
+       77 ST-ERROB     PIC X(02) VALUE "00".
+       77 ST-ERROI     PIC X(02) VALUE "00".
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+                DISPLAY "COPIA DE SEGURANCA DOS ARQUIVOS MESTRE-INICIO".
+      *
+      *****************************************
+      * PRODUTO.DAT -> PRODUTO.BKP            *
+      *****************************************
+       ABRIR-PRODUTO.
+           OPEN INPUT PRODUTO
+           IF ST-ERRO-PRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO PRODUTO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       ABRIR-BKPRODU.
+           OPEN OUTPUT BKPRODU
+           IF ST-ERROB NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO PRODUTO.BKP" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       LER-PRODUTO.
+           READ PRODUTO NEXT
+           IF ST-ERRO-PRO NOT = "00"
+              IF ST-ERRO-PRO = "10"
+                 GO TO FIM-PRODUTO
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO PRODUTO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           WRITE REGBKPRO FROM REGPRO
+           ADD 1 TO W-CONT
+           GO TO LER-PRODUTO.
+       FIM-PRODUTO.
+           CLOSE PRODUTO BKPRODU.
+      *
+      *****************************************
+      * ALMOX.DAT -> ALMOX.BKP                *
+      *****************************************
+       ABRIR-ALMOX.
+           OPEN INPUT ALMOX
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO ALMOX" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       ABRIR-BKALMOX.
+           OPEN OUTPUT BKALMOX
+           IF ST-ERROB NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO ALMOX.BKP" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       LER-ALMOX.
+           READ ALMOX NEXT
+           IF ST-ERRO2 NOT = "00"
+              IF ST-ERRO2 = "10"
+                 GO TO FIM-ALMOX
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO ALMOX" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           WRITE REGBKALM FROM REGALMOX
+           ADD 1 TO W-CONT
+           GO TO LER-ALMOX.
+       FIM-ALMOX.
+           CLOSE ALMOX BKALMOX.
+      *
+      *****************************************
+      * ARQAMIG.DAT -> ARQAMIG.BKP            *
+      *****************************************
+       ABRIR-AMIGO.
+           OPEN INPUT ARQAMIG
+           IF ST-ERRO-AMI NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE AMIGO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       ABRIR-BKAMIGO.
+           OPEN OUTPUT BKAMIGO
+           IF ST-ERROB NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO ARQAMIG.BKP" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       LER-AMIGO.
+           READ ARQAMIG NEXT
+           IF ST-ERRO-AMI NOT = "00"
+              IF ST-ERRO-AMI = "10"
+                 GO TO FIM-AMIGO
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO DE AMIGO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           WRITE REGBKAMI FROM REGAMIGO
+           ADD 1 TO W-CONT
+           GO TO LER-AMIGO.
+       FIM-AMIGO.
+           CLOSE ARQAMIG BKAMIGO.
+      *
+      *****************************************
+      * OPERADOR.DAT -> OPERADOR.BKP          *
+      *****************************************
+       ABRIR-OPERADOR.
+           OPEN INPUT OPERADOR
+           IF ST-ERROO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO OPERADOR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       ABRIR-BKOPERA.
+           OPEN OUTPUT BKOPERA
+           IF ST-ERROB NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO OPERADOR.BKP" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       LER-OPERADOR.
+           READ OPERADOR NEXT
+           IF ST-ERROO NOT = "00"
+              IF ST-ERROO = "10"
+                 GO TO FIM-OPERADOR
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO OPERADOR" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           WRITE REGBKOPE FROM REGOPER
+           ADD 1 TO W-CONT
+           GO TO LER-OPERADOR.
+       FIM-OPERADOR.
+           CLOSE OPERADOR BKOPERA.
+      *
+      *****************************************
+      * OCA003.DAT -> OCA003.BKP              *
+      *****************************************
+       ABRIR-OCA003.
+           OPEN INPUT OCA003
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO OCA003" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       ABRIR-BKOCA03.
+           OPEN OUTPUT BKOCA03
+           IF ST-ERROB NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO OCA003.BKP" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       LER-OCA003.
+           READ OCA003 NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO FIM-OCA003
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO OCA003" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           WRITE REGBKOC3 FROM REGOCA003
+           ADD 1 TO W-CONT
+           GO TO LER-OCA003.
+       FIM-OCA003.
+           CLOSE OCA003 BKOCA03.
+      *
+      *****************************************
+      * OCA013.DAT -> OCA013.BKP              *
+      *****************************************
+       ABRIR-OCA013.
+           OPEN INPUT OCA013
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO OCA013" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       ABRIR-BKOCA13.
+           OPEN OUTPUT BKOCA13
+           IF ST-ERROB NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO OCA013.BKP" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       LER-OCA013.
+           READ OCA013 NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO FIM-OCA013
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO OCA013" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           WRITE REGBKO13 FROM OCR013
+           ADD 1 TO W-CONT
+           GO TO LER-OCA013.
+       FIM-OCA013.
+           CLOSE OCA013 BKOCA13.
+      *
+      *****************************************
+      * AMTIPO.DAT -> AMTIPO.BKP              *
+      *****************************************
+       ABRIR-AMTIPO.
+           OPEN INPUT AMTIPO
+           IF ST-ERROI NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO AMTIPO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       ABRIR-BKTIPO.
+           OPEN OUTPUT BKTIPO
+           IF ST-ERROB NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO AMTIPO.BKP" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       LER-AMTIPO.
+           READ AMTIPO NEXT
+           IF ST-ERROI NOT = "00"
+              IF ST-ERROI = "10"
+                 GO TO FIM-AMTIPO
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO AMTIPO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           WRITE REGBKTIP FROM REGTIPO
+           ADD 1 TO W-CONT
+           GO TO LER-AMTIPO.
+       FIM-AMTIPO.
+           CLOSE AMTIPO BKTIPO
+           DISPLAY "COPIA DE SEGURANCA DOS ARQUIVOS MESTRE - FIM".
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE PRODUTO BKPRODU ALMOX BKALMOX ARQAMIG BKAMIGO
+                      OPERADOR BKOPERA OCA003 BKOCA03 OCA013 BKOCA13
+                      AMTIPO BKTIPO.
+       ROT-FIMP.
+                EXIT PROGRAM.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY MENS.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
