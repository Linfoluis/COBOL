@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CEP002.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************
+      * RELATORIO DE PRODUTOS ABAIXO DO    *
+      * PONTO DE REPOSICAO (ESTOQUE BAIXO) *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY PRODUSEL.BOK.
+       SELECT ARQIMP ASSIGN TO PRINTER.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       COPY PRODUTO.BOK.
+      *
+       FD ARQIMP
+             LABEL RECORD IS OMITTED.
+       01 REGIMP        PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 CONLIN       PIC 9(03) VALUE ZEROS.
+       77 CONPAG       PIC 9(03) VALUE ZEROS.
+       77 W-TOTAL      PIC 9(05) VALUE ZEROS.
+       01 DATA-EQ.
+          03 ANO-EQ    PIC 9(04).
+          03 MES-EQ    PIC 99.
+          03 DIA-EQ    PIC 99.
+       01 DATA-FOR.
+          03 DIA-FOR   PIC 99.
+          03 BR1-FOR   PIC X(01) VALUE "/".
+          03 MES-FOR   PIC 99.
+          03 BR2-FOR   PIC X(01) VALUE "/".
+          03 ANO-FOR   PIC 9(04).
+       01 CAB1.
+          03 CAB11      PIC X(30) VALUE "RELATORIO DE ESTOQUE BAIXO".
+          03 CAB12      PIC X(30) VALUE SPACES.
+          03 CAB13      PIC X(07) VALUE "DATA : ".
+          03 CAB14      PIC X(10).
+       01 CAB2.
+          03 CAB21      PIC X(08) VALUE "CODIGO".
+          03 CAB22      PIC X(32) VALUE "DESCRICAO".
+          03 CAB23      PIC X(12) VALUE "QUANTIDADE".
+          03 CAB24      PIC X(14) VALUE "PTO REPOSICAO".
+          03 CAB25      PIC X(14) VALUE "A REPOR".
+       01 TRSIM         PIC X(80) VALUE ALL "-".
+       01 DET1.
+          03 DET11     PIC X(08) VALUE SPACES.
+          03 DET12     PIC X(32) VALUE SPACES.
+          03 DET13     PIC ZZZZ9,9  VALUE ZEROS.
+          03 FILLER    PIC X(03) VALUE SPACES.
+          03 DET14     PIC ZZZZ9,9  VALUE ZEROS.
+          03 FILLER    PIC X(03) VALUE SPACES.
+          03 DET15     PIC ZZZZ9,9  VALUE ZEROS.
+       01 DET-FIM.
+          03 FILLER    PIC X(20) VALUE SPACES.
+          03 FILLER    PIC X(30) VALUE "TOTAL DE PRODUTOS EM FALTA : ".
+          03 DFTOT     PIC ZZZZ9 VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT DATA-EQ FROM DATE YYYYMMDD
+           MOVE DIA-EQ TO DIA-FOR
+           MOVE MES-EQ TO MES-FOR
+           MOVE ANO-EQ TO ANO-FOR
+           MOVE DATA-FOR TO CAB14.
+       INC-OP1.
+           OPEN INPUT PRODUTO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO PRODUTO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       INC-OP2.
+           OPEN OUTPUT ARQIMP.
+           PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+       LER-PRODUTO.
+           READ PRODUTO NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO NOV-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO PRODUTO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       TST-REPO.
+           IF QUANT < PTOREPO
+              PERFORM ROT-MONTAR THRU ROT-MONTAR-FIM.
+           GO TO LER-PRODUTO.
+      *
+       ROT-MONTAR.
+           MOVE CODPRO TO DET11
+           MOVE DESCR  TO DET12
+           MOVE QUANT  TO DET13
+           MOVE PTOREPO TO DET14
+           COMPUTE DET15 = PTOREPO - QUANT
+           WRITE REGIMP FROM DET1 BEFORE ADVANCING 1 LINE
+           ADD 1 TO W-TOTAL
+           ADD 1 TO CONLIN
+           IF CONLIN < 50
+              GO TO ROT-MONTAR-FIM.
+           MOVE SPACES TO REGIMP
+           WRITE REGIMP BEFORE ADVANCING PAGE
+           PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+       ROT-MONTAR-FIM.
+           EXIT.
+      *
+       ROT-CABEC.
+           MOVE 1 TO CONLIN
+           ADD  1 TO CONPAG
+           WRITE REGIMP FROM CAB1 BEFORE ADVANCING 1 LINE.
+           WRITE REGIMP FROM TRSIM BEFORE ADVANCING 1 LINE.
+           WRITE REGIMP FROM CAB2 BEFORE ADVANCING 1 LINE.
+           WRITE REGIMP FROM TRSIM BEFORE ADVANCING 1 LINE.
+       ROT-CABEC-FIM.
+           EXIT.
+      *
+       NOV-SOL.
+           MOVE SPACES TO REGIMP
+           WRITE REGIMP BEFORE ADVANCING 1 LINE
+           MOVE W-TOTAL TO DFTOT
+           WRITE REGIMP FROM DET-FIM BEFORE ADVANCING 1 LINE.
+       ROT-FIM.
+           CLOSE PRODUTO ARQIMP.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY MENS.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
