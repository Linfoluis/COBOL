@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CEP004.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************
+      * RELATORIO DE VALORIZACAO DE        *
+      * ESTOQUE POR ALMOXARIFADO           *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY PRODUSEL.BOK.
+       SELECT ARQIMP ASSIGN TO PRINTER.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       COPY PRODUTO.BOK.
+      *
+       FD ARQIMP
+             LABEL RECORD IS OMITTED.
+       01 REGIMP        PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       01 IND          PIC 9(01) VALUE ZEROS.
+       01 TAB-VALOR.
+          03 TV-ALMOX  OCCURS 10 TIMES.
+             05 TV-QTDE    PIC 9(07)V9   VALUE ZEROS.
+             05 TV-VALOR   PIC 9(12)V99  VALUE ZEROS.
+       01 W-TOTGERAL   PIC 9(12)V99 VALUE ZEROS.
+       01 DATA-EQ.
+          03 ANO-EQ    PIC 9(04).
+          03 MES-EQ    PIC 99.
+          03 DIA-EQ    PIC 99.
+       01 CAB1.
+          03 CAB11      PIC X(40) VALUE
+              "VALORIZACAO ESTOQUE POR ALMOXARIFADO".
+          03 CAB12      PIC X(07) VALUE "DATA : ".
+          03 CAB13      PIC X(02) VALUE ZEROS.
+          03 FILLER     PIC X(01) VALUE "/".
+          03 CAB14      PIC X(02) VALUE ZEROS.
+          03 FILLER     PIC X(01) VALUE "/".
+          03 CAB15      PIC X(04) VALUE ZEROS.
+       01 CAB2.
+          03 CAB21      PIC X(14) VALUE "ALMOXARIFADO".
+          03 CAB22      PIC X(20) VALUE "QUANTIDADE TOTAL".
+          03 CAB23      PIC X(20) VALUE "VALOR EM ESTOQUE".
+       01 TRSIM         PIC X(80) VALUE ALL "-".
+       01 DET1.
+          03 DET11     PIC 9      VALUE ZEROS.
+          03 FILLER    PIC X(13) VALUE SPACES.
+          03 DET12     PIC ZZZZZZ9,9 VALUE ZEROS.
+          03 FILLER    PIC X(06) VALUE SPACES.
+          03 DET13     PIC ZZZZZZZZZ9,99 VALUE ZEROS.
+       01 DET-TOT.
+          03 FILLER    PIC X(14) VALUE "TOTAL GERAL  ".
+          03 FILLER    PIC X(19) VALUE SPACES.
+          03 DTVAL     PIC ZZZZZZZZZ9,99 VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT DATA-EQ FROM DATE YYYYMMDD
+           MOVE DIA-EQ TO CAB13
+           MOVE MES-EQ TO CAB14
+           MOVE ANO-EQ TO CAB15.
+       INC-OP1.
+           OPEN INPUT PRODUTO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO PRODUTO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       INC-OP2.
+           OPEN OUTPUT ARQIMP.
+       LER-PRODUTO.
+           READ PRODUTO NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO IMPRIMIR
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO PRODUTO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           ADD QUANT    TO TV-QTDE(ALMOXARIFADO + 1)
+           ADD VRESTOQ  TO TV-VALOR(ALMOXARIFADO + 1)
+           ADD VRESTOQ  TO W-TOTGERAL
+           GO TO LER-PRODUTO.
+      *
+       IMPRIMIR.
+           WRITE REGIMP FROM CAB1 BEFORE ADVANCING 1 LINE.
+           WRITE REGIMP FROM TRSIM BEFORE ADVANCING 1 LINE.
+           WRITE REGIMP FROM CAB2 BEFORE ADVANCING 1 LINE.
+           WRITE REGIMP FROM TRSIM BEFORE ADVANCING 1 LINE.
+           MOVE 1 TO IND.
+       IMPRIMIR-LOOP.
+           MOVE IND     TO DET11
+           COMPUTE DET11 = IND - 1
+           MOVE TV-QTDE(IND)  TO DET12
+           MOVE TV-VALOR(IND) TO DET13
+           WRITE REGIMP FROM DET1 BEFORE ADVANCING 1 LINE
+           ADD 1 TO IND
+           IF IND < 11
+              GO TO IMPRIMIR-LOOP.
+           WRITE REGIMP FROM TRSIM BEFORE ADVANCING 1 LINE.
+           MOVE W-TOTGERAL TO DTVAL
+           WRITE REGIMP FROM DET-TOT BEFORE ADVANCING 1 LINE.
+       ROT-FIM.
+           CLOSE PRODUTO ARQIMP.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY MENS.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
