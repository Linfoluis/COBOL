@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG185X.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************
+      * CONSULTA DE AMIGOS POR NOME        *
+      * (BUSCA PELA CHAVE ALTERNADA NOME)  *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY AMIGSEL.BOK.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       COPY ARQAMIG.BOK.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 W-LEN        PIC 9(02) VALUE ZEROS.
+       77 W-LINDISP    PIC 9(02) VALUE ZEROS.
+       01 W-BUSCA      PIC X(30) VALUE SPACES.
+       01 W-CHAVE      PIC X(30) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT ARQAMIG
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE AMIGO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       INC-001.
+                MOVE SPACES TO W-BUSCA.
+                DISPLAY (01, 01) ERASE.
+                DISPLAY (01, 15) "CONSULTA DE AMIGOS POR NOME"
+                DISPLAY (03, 01) "NOME (BUSCA)          : ".
+       INC-002.
+                ACCEPT (03, 27) W-BUSCA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF W-BUSCA = SPACES
+                   MOVE "*** DIGITE PARTE DO NOME ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+      *
+                PERFORM VARYING W-LEN FROM 30 BY -1
+                        UNTIL W-LEN = 0 OR W-BUSCA(W-LEN:1) NOT = SPACE
+                END-PERFORM.
+      *
+                MOVE SPACES TO W-CHAVE
+                MOVE W-BUSCA(1:W-LEN) TO W-CHAVE(1:W-LEN)
+                MOVE W-CHAVE TO NOME
+       INC-003.
+                START ARQAMIG KEY IS NOT LESS THAN NOME
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM AMIGO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE ZEROS TO W-LINDISP
+                DISPLAY (01, 01) ERASE
+                DISPLAY (01, 15) "CONSULTA DE AMIGOS POR NOME"
+                DISPLAY (02, 01) "APELIDO       NOME".
+       LER-AMIGO.
+                READ ARQAMIG NEXT
+                IF ST-ERRO = "10"
+                   GO TO FIM-LISTA.
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA LEITURA DO ARQUIVO DE AMIGO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF NOME(1:W-LEN) NOT = W-BUSCA(1:W-LEN)
+                   GO TO FIM-LISTA.
+                ADD 1 TO W-LINDISP
+                DISPLAY (W-LINDISP + 2, 01) APELIDO
+                DISPLAY (W-LINDISP + 2, 16) NOME
+                IF W-LINDISP < 18
+                   GO TO LER-AMIGO.
+                MOVE "*** MAIS REGISTROS - ESC=SAIR  ENTER=CONTINUA ***"
+                                                             TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO INC-001.
+                MOVE ZEROS TO W-LINDISP
+                DISPLAY (01, 01) ERASE
+                DISPLAY (01, 15) "CONSULTA DE AMIGOS POR NOME"
+                DISPLAY (02, 01) "APELIDO       NOME"
+                GO TO LER-AMIGO.
+       FIM-LISTA.
+                IF W-LINDISP = 0
+                   MOVE "*** NENHUM AMIGO ENCONTRADO ***" TO MENS
+                ELSE
+                   MOVE "*** FIM DA LISTA - ENTER=NOVA BUSCA ***"
+                                                             TO MENS.
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO INC-001.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE ARQAMIG
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+       ROT-FIMS.
+                STOP RUN.
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY MENS.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
