@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CEP006.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************
+      * RECEBIMENTO DE PRODUTO POR CODIGO  *
+      * DE BARRAS (CODBARRA / CHAVE3)      *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY PRODUSEL.BOK.
+       COPY ALMOXSEL.BOK.
+       COPY HISTSEL.BOK.
+       COPY AUDSEL.BOK.
+       COPY OPERSEL.BOK.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       COPY PRODUTO.BOK.
+       COPY ALMOX.BOK.
+       COPY HISTPRE.BOK.
+       COPY AUDTRLH.BOK.
+       COPY OPERADOR.BOK.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 MASC1        PIC ZZZ.ZZ9,99.
+       01 MASC2        PIC ZZZZ.ZZZ.ZZ9,99.
+       77 W-SEL        PIC 9(01) VALUE ZEROS.
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO      PIC X(01) VALUE SPACES.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO2     PIC X(02) VALUE "00".
+       77 ST-ERRO3     PIC X(02) VALUE "00".
+       77 ST-ERROT     PIC X(02) VALUE "00".
+       77 ST-ERROO     PIC X(02) VALUE "00".
+       77 W-LOGIN      PIC X(08) VALUE SPACES.
+       77 W-SENHA      PIC X(08) VALUE SPACES.
+       77 W-TENT       PIC 9(01) VALUE ZEROS.
+       77 W-ACT        PIC 9(02) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 LIMPA        PIC X(50) VALUE SPACES.
+       77 W-RECBTO     PIC 9(05)V9 VALUE ZEROS.
+       77 W-NOVAQT     PIC 9(05)V9 VALUE ZEROS.
+       77 W-SOMA       PIC 9(05)V9 VALUE ZEROS.
+       01 DATAHORA-ATU.
+          03 DH-ANO    PIC 9(04).
+          03 DH-MES    PIC 9(02).
+          03 DH-DIA    PIC 9(02).
+          03 DH-HH     PIC 9(02).
+          03 DH-MM     PIC 9(02).
+          03 DH-SS     PIC 9(02).
+          03 FILLER    PIC 9(02).
+       01 TIME-ATU.
+          03 TA-HH     PIC 9(02).
+          03 TA-MM     PIC 9(02).
+          03 TA-SS     PIC 9(02).
+          03 FILLER    PIC 9(02).
+       01 OLD-DESCR    PIC X(30) VALUE SPACES.
+       01 OLD-PRECMD   PIC 9(06)V999 VALUE ZEROS.
+       01 OLD-QUANT    PIC 9(05)V9   VALUE ZEROS.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-LOGIN.
+           OPEN INPUT OPERADOR
+           IF ST-ERROO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO OPERADOR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       INC-LOGIN1.
+           DISPLAY (01, 01) ERASE
+           DISPLAY (01, 22) "IDENTIFICACAO DO OPERADOR"
+           DISPLAY (04, 05) "LOGIN :"
+           ACCEPT  (04, 14) W-LOGIN
+           MOVE W-LOGIN TO OPER-LOGIN
+           READ OPERADOR
+           IF ST-ERROO NOT = "00"
+              MOVE "*** OPERADOR NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ADD 1 TO W-TENT
+              IF W-TENT > 3
+                 CLOSE OPERADOR
+                 GO TO ROT-FIM
+              ELSE
+                 GO TO INC-LOGIN1.
+           DISPLAY (05, 05) "SENHA :"
+           ACCEPT  (05, 14) W-SENHA
+           IF W-SENHA NOT = OPER-SENHA
+              MOVE "*** SENHA INCORRETA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              ADD 1 TO W-TENT
+              IF W-TENT > 3
+                 CLOSE OPERADOR
+                 GO TO ROT-FIM
+              ELSE
+                 GO TO INC-LOGIN1.
+           MOVE ZEROS TO W-TENT
+           CLOSE OPERADOR.
+       INC-OP0.
+           OPEN I-O PRODUTO
+           IF ST-ERRO NOT = "00"
+               MOVE "ERRO NA ABERTURA DO ARQUIVO PRODUTO" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO ROT-FIM.
+       INC-OP0A.
+           OPEN I-O ALMOX
+           IF ST-ERRO2 NOT = "00"
+               IF ST-ERRO2 = "30"
+                      OPEN OUTPUT ALMOX
+                      CLOSE ALMOX
+                      OPEN I-O ALMOX
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO ALMOX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       INC-OP0B.
+           OPEN EXTEND HISTPRE
+           IF ST-ERRO3 NOT = "00"
+               IF ST-ERRO3 = "30"
+                      OPEN OUTPUT HISTPRE
+                      CLOSE HISTPRE
+                      GO TO INC-OP0B
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO HISTPRE" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       INC-OP0C.
+           OPEN EXTEND ARQTRLH
+           IF ST-ERROT NOT = "00"
+               IF ST-ERROT = "30"
+                      OPEN OUTPUT ARQTRLH
+                      CLOSE ARQTRLH
+                      GO TO INC-OP0C
+                   ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQ. TRILHA" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       INC-001.
+                MOVE ZEROS  TO W-RECBTO.
+                MOVE ZEROS  TO ALMOX-NUMERO ALMOX-QUANT.
+                MOVE SPACES TO CODBARRA.
+                DISPLAY (01, 01) ERASE.
+                DISPLAY (01, 15) "RECEBIMENTO POR CODIGO DE BARRAS"
+                DISPLAY (04, 01) "CODIGO DE BARRAS       : "
+                DISPLAY (05, 01) "CODIGO DO PRODUTO      : "
+                DISPLAY (06, 01) "DESCRICAO              : "
+                DISPLAY (07, 01) "QUANTIDADE EM ESTOQUE  : "
+                DISPLAY (08, 01) "N DE ALMOXARIFADO      : "
+                DISPLAY (09, 01) "SALDO NESTE ALMOX.     : "
+                DISPLAY (10, 01) "QUANTIDADE RECEBIDA    : "
+                DISPLAY (11, 01) "NOVA QUANT. NO ALMOX.  : ".
+       INC-002.
+                ACCEPT  (04, 27) CODBARRA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                 IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF CODBARRA = SPACES
+                   MOVE "*** CODIGO DE BARRAS INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+       LER-PRODUTO01.
+                READ PRODUTO KEY IS CHAVE3
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** PRODUTO NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+                DISPLAY (05, 27) CODPRO
+                DISPLAY (06, 27) DESCR
+                DISPLAY (07, 27) QUANT
+                MOVE DESCR  TO OLD-DESCR
+                MOVE PRECMD TO OLD-PRECMD
+                MOVE QUANT  TO OLD-QUANT.
+       INC-002B.
+                ACCEPT (08, 27) ALMOX-NUMERO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                MOVE CODPRO TO ALMOX-CODPRO.
+       LER-ALMOX01.
+                MOVE 0 TO W-SEL
+                READ ALMOX
+                IF ST-ERRO2 = "00"
+                   DISPLAY (09, 27) ALMOX-QUANT
+                   MOVE 1 TO W-SEL
+                ELSE
+                   MOVE ZEROS TO ALMOX-QUANT
+                   DISPLAY (09, 27) ALMOX-QUANT.
+       INC-003.
+                ACCEPT (10, 27) W-RECBTO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002B.
+                IF W-RECBTO = ZEROS
+                   MOVE "*** QUANTIDADE RECEBIDA INVALIDA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+                COMPUTE W-NOVAQT = ALMOX-QUANT + W-RECBTO
+                DISPLAY (11, 27) W-NOVAQT.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       ALT-RW1.
+                ACCEPT DATAHORA-ATU FROM DATE YYYYMMDD
+                ACCEPT TIME-ATU FROM TIME
+                MOVE CODPRO      TO HIST-CODPRO
+                MOVE OLD-DESCR   TO HIST-DESCR
+                MOVE OLD-PRECMD  TO HIST-PRECMD
+                MOVE OLD-QUANT   TO HIST-QUANT
+                MOVE DH-ANO      TO HIST-ANO
+                MOVE DH-MES      TO HIST-MES
+                MOVE DH-DIA      TO HIST-DIA
+                MOVE TA-HH       TO HIST-HH
+                MOVE TA-MM       TO HIST-MM
+                MOVE TA-SS       TO HIST-SS
+                WRITE REGHISTPRE
+                MOVE W-NOVAQT TO ALMOX-QUANT
+                IF W-SEL = 1
+                   MOVE "A" TO TRLH-OPER
+                   REWRITE REGALMOX
+                ELSE
+                   MOVE "I" TO TRLH-OPER
+                   WRITE REGALMOX.
+                IF ST-ERRO2 NOT = "00" AND NOT = "02"
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO ALMOX" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                PERFORM ROT-TRILHA THRU ROT-TRILHA-FIM.
+      *
+      * RECALCULA QUANT/VRESTOQ DO PRODUTO SOMANDO TODOS OS ALMOXARIFADOS
+      *
+       SOMAR-001.
+                MOVE ZEROS TO W-SOMA
+                MOVE CODPRO TO ALMOX-CODPRO
+                MOVE ZEROS  TO ALMOX-NUMERO
+                START ALMOX KEY IS NOT LESS ALMOX-CHAVE
+                      INVALID KEY GO TO SOMAR-FIM.
+       SOMAR-002.
+                READ ALMOX NEXT
+                IF ST-ERRO2 NOT = "00"
+                   GO TO SOMAR-FIM.
+                IF ALMOX-CODPRO NOT = CODPRO
+                   GO TO SOMAR-FIM.
+                ADD ALMOX-QUANT TO W-SOMA
+                GO TO SOMAR-002.
+       SOMAR-FIM.
+                MOVE W-SOMA TO QUANT
+                COMPUTE VRESTOQ = QUANT * PRECMD
+                REWRITE REGPRO
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** RECEBIMENTO CONFIRMADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA GRAVACAO DO ARQUIVO PRODUTO" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE PRODUTO ALMOX HISTPRE ARQTRLH
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+       ROT-FIMS.
+                STOP RUN.
+      *
+       ROT-TRILHA.
+                ACCEPT DATAHORA-ATU FROM DATE YYYYMMDD
+                ACCEPT TIME-ATU FROM TIME
+                MOVE DH-ANO   TO TRLH-ANO
+                MOVE DH-MES   TO TRLH-MES
+                MOVE DH-DIA   TO TRLH-DIA
+                MOVE TA-HH    TO TRLH-HH
+                MOVE TA-MM    TO TRLH-MM
+                MOVE TA-SS    TO TRLH-SS
+                MOVE "CEP006" TO TRLH-PROG
+                MOVE CODPRO   TO TRLH-CHAVE
+                MOVE DESCR    TO TRLH-DESCR
+                WRITE REGTRLH.
+       ROT-TRILHA-FIM.
+                EXIT.
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY MENS.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
