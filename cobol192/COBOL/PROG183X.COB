@@ -0,0 +1,210 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG183X.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************
+      * RELATORIO DE ANIVERSARIANTES DOS   *
+      * PROXIMOS 30 DIAS (CADASTRO AMIGOS) *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY AMIGSEL.BOK.
+       SELECT ARQIMP ASSIGN TO PRINTER.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       COPY ARQAMIG.BOK.
+      *
+       FD ARQIMP
+             LABEL RECORD IS OMITTED.
+       01 REGIMP        PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       77 IND          PIC 9(04) VALUE ZEROS.
+       77 IND2         PIC 9(04) VALUE ZEROS.
+       77 W-QTDE       PIC 9(04) VALUE ZEROS.
+       01 HOJE.
+          03 HOJE-ANO  PIC 9(04).
+          03 HOJE-MES  PIC 9(02).
+          03 HOJE-DIA  PIC 9(02).
+       01 W-A          PIC S9(9).
+       01 W-Y          PIC S9(9).
+       01 W-M          PIC S9(9).
+       01 JUL-ANIV     PIC S9(9).
+       01 JUL-HOJE     PIC S9(9).
+       01 W-ANOANIV    PIC 9(04).
+       01 TAB-ANIV.
+          03 TA-LINHA OCCURS 200 TIMES.
+             05 TA-APELIDO   PIC X(12).
+             05 TA-NOME      PIC X(30).
+             05 TA-DIAN      PIC 9(02).
+             05 TA-MESN      PIC 9(02).
+             05 TA-DIST      PIC S9(04).
+       01 TA-AUX.
+          03 TX-APELIDO   PIC X(12).
+          03 TX-NOME      PIC X(30).
+          03 TX-DIAN      PIC 9(02).
+          03 TX-MESN      PIC 9(02).
+          03 TX-DIST      PIC S9(04).
+       01 CAB1.
+          03 CAB11      PIC X(40) VALUE
+              "ANIVERSARIANTES DOS PROXIMOS 30 DIAS".
+          03 CAB12      PIC X(07) VALUE "DATA : ".
+          03 CAB13      PIC X(02) VALUE ZEROS.
+          03 FILLER     PIC X(01) VALUE "/".
+          03 CAB14      PIC X(02) VALUE ZEROS.
+          03 FILLER     PIC X(01) VALUE "/".
+          03 CAB15      PIC X(04) VALUE ZEROS.
+       01 CAB2.
+          03 CAB21      PIC X(14) VALUE "APELIDO".
+          03 CAB22      PIC X(32) VALUE "NOME".
+          03 CAB23      PIC X(12) VALUE "ANIVERSARIO".
+          03 CAB24      PIC X(10) VALUE "FALTAM".
+       01 TRSIM         PIC X(80) VALUE ALL "-".
+       01 DET1.
+          03 DET11     PIC X(12) VALUE SPACES.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DET12     PIC X(30) VALUE SPACES.
+          03 FILLER    PIC X(02) VALUE SPACES.
+          03 DET13     PIC 99    VALUE ZEROS.
+          03 FILLER    PIC X(01) VALUE "/".
+          03 DET14     PIC 99    VALUE ZEROS.
+          03 FILLER    PIC X(04) VALUE SPACES.
+          03 DET15     PIC ZZZ9  VALUE ZEROS.
+       01 DET-VAZIO.
+          03 FILLER    PIC X(43) VALUE
+              "NENHUM ANIVERSARIANTE NOS PROXIMOS 30 DIAS".
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT HOJE FROM DATE YYYYMMDD
+           MOVE HOJE-DIA TO CAB13
+           MOVE HOJE-MES TO CAB14
+           MOVE HOJE-ANO TO CAB15.
+       INC-OP1.
+           OPEN INPUT ARQAMIG
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO DE AMIGO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       INC-OP2.
+           OPEN OUTPUT ARQIMP.
+      *
+           PERFORM CALC-JULIANO-HOJE THRU CALC-JULIANO-HOJE-FIM.
+      *
+       LER-AMIGO.
+           READ ARQAMIG NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO ORDENAR
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO DE AMIGO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *
+           MOVE HOJE-ANO TO W-ANOANIV
+           PERFORM CALC-JULIANO-ANIV THRU CALC-JULIANO-ANIV-FIM
+           IF JUL-ANIV < JUL-HOJE
+              ADD 1 TO W-ANOANIV
+              PERFORM CALC-JULIANO-ANIV THRU CALC-JULIANO-ANIV-FIM.
+      *
+           IF (JUL-ANIV - JUL-HOJE) NOT > 30
+              IF W-QTDE < 200
+                 ADD 1 TO W-QTDE
+                 MOVE APELIDO             TO TA-APELIDO(W-QTDE)
+                 MOVE NOME                TO TA-NOME(W-QTDE)
+                 MOVE DIAN                TO TA-DIAN(W-QTDE)
+                 MOVE MESN                TO TA-MESN(W-QTDE)
+                 COMPUTE TA-DIST(W-QTDE) = JUL-ANIV - JUL-HOJE.
+           GO TO LER-AMIGO.
+      *
+      *-------------------------------------------------------------
+      * ORDENACAO DA TABELA POR DIAS RESTANTES (CRESCENTE)
+      *-------------------------------------------------------------
+       ORDENAR.
+           IF W-QTDE < 2
+              GO TO IMPRIMIR.
+           PERFORM VARYING IND FROM 1 BY 1 UNTIL IND > (W-QTDE - 1)
+              PERFORM VARYING IND2 FROM 1 BY 1
+                      UNTIL IND2 > (W-QTDE - IND)
+                 IF TA-DIST(IND2) > TA-DIST(IND2 + 1)
+                    MOVE TA-LINHA(IND2)     TO TA-AUX
+                    MOVE TA-LINHA(IND2 + 1) TO TA-LINHA(IND2)
+                    MOVE TX-APELIDO         TO TA-APELIDO(IND2 + 1)
+                    MOVE TX-NOME            TO TA-NOME(IND2 + 1)
+                    MOVE TX-DIAN            TO TA-DIAN(IND2 + 1)
+                    MOVE TX-MESN            TO TA-MESN(IND2 + 1)
+                    MOVE TX-DIST            TO TA-DIST(IND2 + 1)
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+      *
+       IMPRIMIR.
+           WRITE REGIMP FROM CAB1 BEFORE ADVANCING 1 LINE.
+           WRITE REGIMP FROM TRSIM BEFORE ADVANCING 1 LINE.
+           IF W-QTDE = 0
+              WRITE REGIMP FROM DET-VAZIO BEFORE ADVANCING 1 LINE
+              GO TO ROT-FIM.
+           WRITE REGIMP FROM CAB2 BEFORE ADVANCING 1 LINE.
+           WRITE REGIMP FROM TRSIM BEFORE ADVANCING 1 LINE.
+           MOVE 1 TO IND.
+       IMPRIMIR-LOOP.
+           MOVE TA-APELIDO(IND) TO DET11
+           MOVE TA-NOME(IND)    TO DET12
+           MOVE TA-DIAN(IND)    TO DET13
+           MOVE TA-MESN(IND)    TO DET14
+           MOVE TA-DIST(IND)    TO DET15
+           WRITE REGIMP FROM DET1 BEFORE ADVANCING 1 LINE
+           ADD 1 TO IND
+           IF IND NOT > W-QTDE
+              GO TO IMPRIMIR-LOOP.
+      *
+       ROT-FIM.
+           CLOSE ARQAMIG ARQIMP.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      *-------------------------------------------------------------
+      * CALCULO DO NUMERO JULIANO (DIA CONTINUO) DA DATA DE HOJE
+      *-------------------------------------------------------------
+       CALC-JULIANO-HOJE.
+           COMPUTE W-A = (14 - HOJE-MES) / 12
+           COMPUTE W-Y = HOJE-ANO + 4800 - W-A
+           COMPUTE W-M = HOJE-MES + (12 * W-A) - 3
+           COMPUTE JUL-HOJE = HOJE-DIA + ((153 * W-M) + 2) / 5
+                   + (365 * W-Y) + (W-Y / 4) - (W-Y / 100)
+                   + (W-Y / 400) - 32045.
+       CALC-JULIANO-HOJE-FIM.
+           EXIT.
+      *
+      *-------------------------------------------------------------
+      * CALCULO DO NUMERO JULIANO DO ANIVERSARIO DO AMIGO CORRENTE
+      * NO ANO INDICADO POR W-ANOANIV
+      *-------------------------------------------------------------
+       CALC-JULIANO-ANIV.
+           COMPUTE W-A = (14 - MESN) / 12
+           COMPUTE W-Y = W-ANOANIV + 4800 - W-A
+           COMPUTE W-M = MESN + (12 * W-A) - 3
+           COMPUTE JUL-ANIV = DIAN + ((153 * W-M) + 2) / 5
+                   + (365 * W-Y) + (W-Y / 4) - (W-Y / 100)
+                   + (W-Y / 400) - 32045.
+       CALC-JULIANO-ANIV-FIM.
+           EXIT.
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY MENS.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
