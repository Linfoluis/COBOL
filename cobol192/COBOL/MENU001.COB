@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU001.
+      **************************************
+      * MENU PRINCIPAL DO SISTEMA          *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 W-OPCAO      PIC 9(02) VALUE ZEROS.
+       01 W-CONT       PIC 9(04) VALUE ZEROS.
+       01 MENS         PIC X(50) VALUE SPACES.
+       01 LIMPA        PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       MENU-PRINCIPAL.
+           DISPLAY (01, 01) ERASE
+           DISPLAY (01, 22) "MENU PRINCIPAL DO SISTEMA"
+           DISPLAY (02, 05) "CADASTRO / ESTOQUE DE PRODUTO"
+           DISPLAY (03, 08) "01 - MANUTENCAO DO CADASTRO DE PRODUTO"
+           DISPLAY (04, 08) "02 - PRODUTOS ABAIXO DO PONTO DE REPOSICAO"
+           DISPLAY (05, 08) "03 - MANUTENCAO DO ESTOQUE P/ALMOXARIFADO"
+           DISPLAY (06, 08) "04 - VALORIZACAO DE ESTOQUE"
+           DISPLAY (07, 08) "05 - EXPORTACAO DE PRODUTO.DAT EM CSV"
+           DISPLAY (08, 08) "06 - RECEBIMENTO POR CODIGO DE BARRAS"
+           DISPLAY (09, 08) "07 - EXTRACAO DE PRODUTOS PARA COMPRA"
+           DISPLAY (10, 08) "08 - TRANSFERENCIA ENTRE ALMOXARIFADOS"
+           DISPLAY (11, 05) "CADASTRO DE AMIGOS"
+           DISPLAY (12, 08) "09 - MANUTENCAO DO CADASTRO DE AMIGOS"
+           DISPLAY (13, 08) "10 - ATUALIZACAO NOTURNA DE DIAS DE VIDA"
+           DISPLAY (14, 08) "11 - ANIVERSARIANTES PROXIMOS 30 DIAS"
+           DISPLAY (15, 08) "12 - REGISTRO DE CONTATO COM AMIGOS"
+           DISPLAY (16, 08) "13 - CONSULTA DE AMIGOS POR NOME"
+           DISPLAY (17, 08) "14 - MANUTENCAO DO TIPO DE AMIGO"
+           DISPLAY (18, 08) "15 - IMPRESSAO DA FICHA DE AMIGO"
+           DISPLAY (19, 05) "CENTRO DE CUSTO"
+           DISPLAY (20, 08) "16 - RELATORIO DE GRUPO DE CONTAS"
+           DISPLAY (21, 08) "17 - ATUALIZACAO DOS VALORES SINTETICOS"
+           DISPLAY (22, 05) "MANUTENCAO DE SISTEMA"
+           DISPLAY (23, 08) "18 - COPIA DE SEGURANCA DOS ARQUIVOS"
+           DISPLAY (24, 08) "00 - SAIR"
+           DISPLAY (24, 40) "OPCAO :"
+           ACCEPT  (24, 48) W-OPCAO.
+       MENU-DESVIO.
+           IF W-OPCAO = 00
+              GO TO MENU-FIM.
+           IF W-OPCAO = 01
+              CALL "CEP001"
+              GO TO MENU-PRINCIPAL.
+           IF W-OPCAO = 02
+              CALL "CEP002"
+              GO TO MENU-PRINCIPAL.
+           IF W-OPCAO = 03
+              CALL "CEP003"
+              GO TO MENU-PRINCIPAL.
+           IF W-OPCAO = 04
+              CALL "CEP004"
+              GO TO MENU-PRINCIPAL.
+           IF W-OPCAO = 05
+              CALL "CEP005"
+              GO TO MENU-PRINCIPAL.
+           IF W-OPCAO = 06
+              CALL "CEP006"
+              GO TO MENU-PRINCIPAL.
+           IF W-OPCAO = 07
+              CALL "CEP007"
+              GO TO MENU-PRINCIPAL.
+           IF W-OPCAO = 08
+              CALL "CEP008"
+              GO TO MENU-PRINCIPAL.
+           IF W-OPCAO = 09
+              CALL "PROG181X"
+              GO TO MENU-PRINCIPAL.
+           IF W-OPCAO = 10
+              CALL "PROG182X"
+              GO TO MENU-PRINCIPAL.
+           IF W-OPCAO = 11
+              CALL "PROG183X"
+              GO TO MENU-PRINCIPAL.
+           IF W-OPCAO = 12
+              CALL "PROG184X"
+              GO TO MENU-PRINCIPAL.
+           IF W-OPCAO = 13
+              CALL "PROG185X"
+              GO TO MENU-PRINCIPAL.
+           IF W-OPCAO = 14
+              CALL "PROG186X"
+              GO TO MENU-PRINCIPAL.
+           IF W-OPCAO = 15
+              CALL "PROG187X"
+              GO TO MENU-PRINCIPAL.
+           IF W-OPCAO = 16
+              CALL "OCP101"
+              GO TO MENU-PRINCIPAL.
+           IF W-OPCAO = 17
+              CALL "OCPG83"
+              GO TO MENU-PRINCIPAL.
+           IF W-OPCAO = 18
+              CALL "BKP001"
+              GO TO MENU-PRINCIPAL.
+           MOVE "*** OPCAO INVALIDA - REDIGITE ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO MENU-PRINCIPAL.
+       MENU-FIM.
+           DISPLAY (01, 01) ERASE.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3500
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
