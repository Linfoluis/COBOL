@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CEP007.
+       AUTHOR. GABRIEL ASSIS DE MORAES.
+      **************************************
+      * EXTRACAO DE PRODUTOS ABAIXO DO     *
+      * PONTO DE REPOSICAO PARA COMPRA     *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                         DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY PRODUSEL.BOK.
+       SELECT ARQCMP ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO2.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       COPY PRODUTO.BOK.
+      *
+       FD  ARQCMP
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "COMPRA.CSV".
+       01  REGCMP               PIC X(120).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO      PIC X(02) VALUE "00".
+       77 ST-ERRO2     PIC X(02) VALUE "00".
+       77 W-CONT       PIC 9(06) VALUE ZEROS.
+       77 MENS         PIC X(50) VALUE SPACES.
+       01 CMP-CODPRO   PIC 9(06).
+       01 CMP-QUANT    PIC ZZZZ9,9.
+       01 CMP-PTOREPO  PIC ZZZZ9,9.
+       01 CMP-AREPOR   PIC ZZZZ9,9.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT PRODUTO
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO PRODUTO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       INC-OP2.
+           OPEN OUTPUT ARQCMP
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO COMPRA.CSV" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       CAB-CMP.
+           MOVE "CODPRO;DESCR;UNID;QUANT;PTOREPO;AREPOR" TO REGCMP
+           WRITE REGCMP.
+      *
+       LER-PRODUTO.
+           READ PRODUTO NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO PRODUTO" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+       TST-REPO.
+           IF QUANT NOT < PTOREPO
+              GO TO LER-PRODUTO.
+           MOVE CODPRO   TO CMP-CODPRO
+           MOVE QUANT    TO CMP-QUANT
+           MOVE PTOREPO  TO CMP-PTOREPO
+           COMPUTE CMP-AREPOR = PTOREPO - QUANT
+           STRING CMP-CODPRO   DELIMITED BY SIZE
+                  ";"          DELIMITED BY SIZE
+                  DESCR        DELIMITED BY SIZE
+                  ";"          DELIMITED BY SIZE
+                  UNID         DELIMITED BY SIZE
+                  ";"          DELIMITED BY SIZE
+                  CMP-QUANT    DELIMITED BY SIZE
+                  ";"          DELIMITED BY SIZE
+                  CMP-PTOREPO  DELIMITED BY SIZE
+                  ";"          DELIMITED BY SIZE
+                  CMP-AREPOR   DELIMITED BY SIZE
+             INTO REGCMP
+           WRITE REGCMP
+           ADD 1 TO W-CONT
+           GO TO LER-PRODUTO.
+      *
+       ROT-FIM.
+           CLOSE PRODUTO ARQCMP.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY MENS.
+       ROT-MENS-FIM.
+                EXIT.
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
