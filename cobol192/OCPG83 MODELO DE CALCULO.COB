@@ -24,6 +24,10 @@
               ACCESS MODE   IS DYNAMIC
               RECORD KEY    IS OCK01301
               FILE STATUS   IS ST-ERRO.
+      *
+           SELECT ARQREJ ASSIGN TO DISK
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS  IS ST-ERRO5.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -31,12 +35,23 @@
       *
        COPY OCA003.BOK.
        COPY OCA013.BOK.
+      *
+       FD  ARQREJ
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "OCPG83.REJ".
+       01  REGREJ.
+           03  REJ-COD      PIC 9(02).
+           03  FILLER       PIC X(01) VALUE SPACES.
+           03  REJ-ERRO     PIC X(02).
+           03  FILLER       PIC X(01) VALUE SPACES.
+           03  REJ-MOTIVO   PIC X(40).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 IND          PIC 9(02) VALUE ZEROS.
        01 W-CONT       PIC 9(04) VALUE ZEROS.
        01 W-OPCAO      PIC X(01) VALUE SPACES.
        01 ST-ERRO      PIC X(02) VALUE "00".
+           COPY ERRSTAT.BOK REPLACING ==:FS:== BY ==ST-ERRO==.
        01 W-ACT        PIC 9(02) VALUE ZEROS.
        01 MENS         PIC X(50) VALUE SPACES.
        01 LIMPA        PIC X(50) VALUE SPACES.
@@ -44,32 +59,86 @@
        77 W-OCA013     PIC X(40) VALUE "OCA013.DAT".
        01 W-EMPRESA    PIC X(20) VALUE " ACOTECNICA ".
        01 OCW01301     PIC 9(03) VALUE ZEROS.
+       01 W-MESINI     PIC 9(02) VALUE 01.
+       01 W-MESFIM     PIC 9(02) VALUE 12.
+       01 W-CONTLIDOS  PIC 9(05) VALUE ZEROS.
+       01 W-CONTATU    PIC 9(05) VALUE ZEROS.
+       01 W-CONTNOVOS  PIC 9(05) VALUE ZEROS.
+       01 W-CONTREJ    PIC 9(05) VALUE ZEROS.
+       01 ST-ERRO5     PIC X(02) VALUE "00".
+           COPY ERRSTAT.BOK REPLACING ==:FS:== BY ==ST-ERRO5==.
+       COPY ERRMSG.BOK.
+       01 W-TOTLIN4.
+           03 FILLER      PIC X(05) VALUE SPACES.
+           03 FILLER      PIC X(21) VALUE "REGISTROS REJEITADOS:".
+           03 W-TOTLIN4A  PIC ZZZZ9.
+       01 W-TOTLIN.
+           03 FILLER      PIC X(05) VALUE SPACES.
+           03 FILLER      PIC X(21) VALUE "REGISTROS LIDOS    :".
+           03 W-TOTLIN1   PIC ZZZZ9.
+       01 W-TOTLIN2.
+           03 FILLER      PIC X(05) VALUE SPACES.
+           03 FILLER      PIC X(21) VALUE "SINT. ATUALIZADOS  :".
+           03 W-TOTLIN2A  PIC ZZZZ9.
+       01 W-TOTLIN3.
+           03 FILLER      PIC X(05) VALUE SPACES.
+           03 FILLER      PIC X(21) VALUE "SINT. CRIADOS      :".
+           03 W-TOTLIN3A  PIC ZZZZ9.
       *-----------------------------------------------------------------
       *
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
       *
+       INC-REB.
+           DISPLAY (23, 13) "RECONSTRUIR TOTALMENTE O SINTETICO (S/N):"
+           ACCEPT  (23, 56) W-OPCAO
+           IF W-OPCAO NOT = "S" AND "N"
+              MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-REB.
+       INC-PER.
+           DISPLAY (24, 13) "PERIODO A CONSOLIDAR - MES INI/FIM :"
+           ACCEPT  (24, 51) W-MESINI
+           ACCEPT  (24, 54) W-MESFIM
+           IF W-MESINI < 1 OR W-MESINI > 12
+                          OR W-MESFIM < 1 OR W-MESFIM > 12
+                          OR W-MESINI > W-MESFIM
+              MOVE "*** PERIODO INVALIDO - REDIGITE ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-PER.
        INC-OP1.
            OPEN INPUT OCA003
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "30"
-                 MOVE "ARQUIVO DE RELACIONAMENTO NAO EXISTE" TO MENS
+           IF NOT ST-ERRO-OK
+              IF ST-ERRO-ARQUIVO-INEXIST
+                 STRING ERRMSG-NAO-EXISTE DELIMITED BY SIZE
+                        "OCA003"         DELIMITED BY SIZE
+                   INTO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM1
               ELSE
-                 MOVE "ERRO NA ABERTURA DO ARQUIVO OCA003" TO MENS
+                 STRING ERRMSG-ABERTURA DELIMITED BY SIZE
+                        "OCA003"        DELIMITED BY SIZE
+                   INTO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM1
            ELSE
-              OPEN OUTPUT OCA013
-              CLOSE   OCA013.
+              IF W-OPCAO = "S"
+                 OPEN OUTPUT OCA013
+                 CLOSE   OCA013.
            OPEN I-O OCA013
-           IF ST-ERRO NOT = "00"
-              MOVE "ERRO NA ABERTURA DO ARQUIVO 0CA013" TO ERRO-LAB
+           IF ST-ERRO-ARQUIVO-INEXIST
+              OPEN OUTPUT OCA013
+              CLOSE   OCA013
+              OPEN I-O OCA013.
+           IF NOT ST-ERRO-OK
+              STRING ERRMSG-ABERTURA DELIMITED BY SIZE
+                     "OCA013"        DELIMITED BY SIZE
+                INTO MENS
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               CLOSE OCA003
               GO TO ROT-FIM1.
+           OPEN OUTPUT ARQREJ.
       *
        IMP-100.
            MOVE ZEROS TO OCC00301 OCC00302
@@ -78,64 +147,83 @@
       *
        LER-A003.
            READ OCA003 NEXT
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "10"
+           IF NOT ST-ERRO-OK
+              IF ST-ERRO-FIM-ARQUIVO
                  MOVE "TERMINO DA MONTAGEM DO ARQ. DE SINTETICO"
                                                               TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
               ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVOLER-003"   TO MENS
+                 STRING ERRMSG-LEITURA DELIMITED BY SIZE
+                        "OCA003"       DELIMITED BY SIZE
+                   INTO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM
            ELSE
+              ADD 1 TO W-CONTLIDOS
               MOVE OCC00301 TO OCC01301.
       *
        PROCESSA-A013.
            READ OCA013
-           IF ST-ERRO NOT = "00"
-              IF ST-ERRO = "23"
+           IF NOT ST-ERRO-OK
+              IF ST-ERRO-NAO-ENCONTRADO
                  GO TO MOVE-PARA-A013
               ELSE
-                 MOVE "ERRO NA LEITURA DO ARQUIVO OCA013"   TO MENS
+                 STRING ERRMSG-LEITURA DELIMITED BY SIZE
+                        "OCA013"       DELIMITED BY SIZE
+                   INTO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO ROT-FIM.
        PROCESSA-A013A.
-           MOVE 1 TO IND.
+           MOVE W-MESINI TO IND.
        PROCESSA-A013B.
            ADD OCC00303(IND) TO OCC01302(IND)
            ADD OCC00304(IND) TO OCC01303(IND)
-           IF IND < 12
+           IF IND < W-MESFIM
                ADD 1 TO IND
                GO TO PROCESSA-A013B.
-           ADD OCC00305 TO OCC01304
-           ADD OCC00306 TO OCC01305
-           ADD OCC00307 TO OCC01306
-           ADD OCC00308 TO OCC01307
+           IF W-MESINI = 1 AND W-MESFIM = 12
+               ADD OCC00305 TO OCC01304
+               ADD OCC00306 TO OCC01305
+               ADD OCC00307 TO OCC01306
+               ADD OCC00308 TO OCC01307.
            REWRITE OCR013
-           IF ST-ERRO NOT = "00"
-              MOVE "ERRO NA GRAVA��O DO ARQUIVO PRC-013 "  TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO ROT-FIM.
+           IF NOT ST-ERRO-OK
+              MOVE OCC01301 TO REJ-COD
+              MOVE ST-ERRO  TO REJ-ERRO
+              STRING ERRMSG-GRAVACAO DELIMITED BY SIZE
+                     "OCA013"        DELIMITED BY SIZE
+                INTO REJ-MOTIVO
+              PERFORM ROT-REJEITA THRU ROT-REJEITA-FIM
+              GO TO LER-A003.
+           ADD 1 TO W-CONTATU
            GO TO LER-A003.
        MOVE-PARA-A013.
-           MOVE 1 TO IND.
+           MOVE W-MESINI TO IND.
        MOVE-PARA-A013A.
            MOVE OCC00303(IND) TO  OCC01302(IND)
            MOVE OCC00304(IND) TO  OCC01303(IND)
-           IF IND < 12
+           IF IND < W-MESFIM
               ADD 1 TO IND
               GO TO MOVE-PARA-A013A.
-           MOVE OCC00305 TO OCC01304
-           MOVE OCC00306 TO OCC01305
-           MOVE OCC00307 TO OCC01306
-           MOVE OCC00308 TO OCC01307
+           IF W-MESINI = 1 AND W-MESFIM = 12
+               MOVE OCC00305 TO OCC01304
+               MOVE OCC00306 TO OCC01305
+               MOVE OCC00307 TO OCC01306
+               MOVE OCC00308 TO OCC01307
+           ELSE
+               MOVE ZEROS TO OCC01304 OCC01305 OCC01306 OCC01307.
            WRITE OCR013
-           IF ST-ERRO NOT = "00"
-              MOVE "ERRO NA WRITE DO ARQUIVOMOV-013"   TO MENS
-              PERFORM ROT-MENS THRU ROT-MENS-FIM
-              GO TO ROT-FIM
+           IF NOT ST-ERRO-OK
+              MOVE OCC01301 TO REJ-COD
+              MOVE ST-ERRO  TO REJ-ERRO
+              STRING ERRMSG-GRAVACAO DELIMITED BY SIZE
+                     "OCA013"        DELIMITED BY SIZE
+                INTO REJ-MOTIVO
+              PERFORM ROT-REJEITA THRU ROT-REJEITA-FIM
+              GO TO LER-A003
            ELSE
+              ADD 1 TO W-CONTNOVOS
               GO TO LER-A003.
       *
       *****************
@@ -143,12 +231,42 @@
       *****************
       *
        ROT-FIM.
-           CLOSE OCA003 OCA013.
+           PERFORM ROT-TOTAIS THRU ROT-TOTAIS-FIM
+           CLOSE OCA003 OCA013 ARQREJ.
        ROT-FIM1.
            EXIT PROGRAM.
        ROT-FIM2.
            STOP RUN.
       *
+      *************************
+      * ROTINA DE CONTROLE    *
+      * (TOTAIS DE PROCESSAMENTO)
+      *************************
+      *
+       ROT-TOTAIS.
+           MOVE W-CONTLIDOS TO W-TOTLIN1
+           MOVE W-CONTATU   TO W-TOTLIN2A
+           MOVE W-CONTNOVOS TO W-TOTLIN3A
+           MOVE W-CONTREJ   TO W-TOTLIN4A
+           DISPLAY (18, 01) LIMPA
+           DISPLAY (19, 01) W-TOTLIN
+           DISPLAY (20, 01) W-TOTLIN2
+           DISPLAY (21, 01) W-TOTLIN3
+           DISPLAY (22, 01) W-TOTLIN4.
+       ROT-TOTAIS-FIM.
+           EXIT.
+      *
+      *****************************
+      * GRAVA REGISTRO NO ARQUIVO *
+      * DE REJEITADOS (SEM ABORT) *
+      *****************************
+      *
+       ROT-REJEITA.
+           WRITE REGREJ
+           ADD 1 TO W-CONTREJ.
+       ROT-REJEITA-FIM.
+           EXIT.
+      *
       **********************
       * ROTINA DE MENSAGEM *
       **********************
